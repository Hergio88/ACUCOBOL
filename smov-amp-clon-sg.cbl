@@ -5,11 +5,11 @@
        DATE-WRITTEN.  SEPTIEMBRE 1999.
 
 010704* (me) control para que no se pueda dar de baja productos si ya se
-010704*      generó un vencimeinto para ese comprobante
+010704*      gener un vencimeinto para ese comprobante
 
 260503* (me) modificado para incorporar datos necesarios para el nuevo sistema
       *** Modificado el 09/05/01 por EE para eliminar el pedido de impuestos
-      *** internos en la carga de perfumer¡a y reemplazarlo por la marca de
+      *** internos en la carga de perfumera y reemplazarlo por la marca de
       *** nacional o importado para Aduana.
 
 
@@ -161,6 +161,20 @@
                   FILE STATUS   IS STATUS-VENCIM.
 
 
+090826     SELECT AMPHIST ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMPHIST1",
+090826            ORGANIZATION IS INDEXED,
+090826            ACCESS MODE  IS DYNAMIC,
+090826            RECORD KEY IS CLAVE-AMPHIST,
+090826            FILE STATUS  IS STATUS-AMPHIST.
+090826     SELECT DIFHIST ASSIGN TO RANDOM,
+090826            "/USER/MAESTROS/SHRE/DIFHIST1",
+090826            ORGANIZATION IS INDEXED,
+090826            ACCESS MODE  IS DYNAMIC,
+090826            RECORD KEY IS CLAVE-DIFHIST,
+090826            FILE STATUS  IS STATUS-DIFHIST.
+
+
 
            SELECT LO ASSIGN TO PRINT, FILE-LO,
                   ORGANIZATION IS SEQUENTIAL,
@@ -177,109 +191,7 @@
       *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
       *         """""""""""""""""""""""""""""
 
-       FD  AMP LABEL RECORD IS STANDARD.
-       01  REG-AMP.
-         03 DATOS-FIJOS-AMP.
-           05 ANAGRAFICOS-AMP.
-              10 DESCRIPCION-AMP.
-                 15 RDESCRIPCION-AMP     PIC X(23).
-                 15 FILLER               PIC X(7).
-              10 CATEGORIA-AMP           PIC 9.
-OJO           88 MEDICAMENTO-AMP         VALUES ARE 1, 6, 7.
-              88 ACCESORIO-AMP           VALUES ARE 2, 3, 4, 8, 9.
-      *---> a pedido de Enrique 05/01/04 categoria 2 se trata = que la categoria 5        
-      * SAQUE 2 210121
-              88 PERFUMERIA-AMP          VALUE  IS  5.
-              10 CLASIFICACION-AMP       PIC X.
-              88 VENTA-LIBRE             VALUES ARE "9" "V".
-              10 IMPUESTOS-AMP.
-                 15 IVA-AMP              PIC 9.
-                 15 INT-AMP              PIC 9.
-              10 CLAVES-AMP.
-                 15 CLAVE-ALFAN-AMP      PIC X(12).
-                 15 TROQUEL-AMP          PIC X(08).
-                 15 CLAVE-LABOR-AMP.
-                    20 COD-LAB-AMP       PIC 9(4)     COMP-6.
-                    20 LIN-LAB-AMP       PIC X(6).
-                 15 SINONIMIAS-AMP.
-                    20 DROGA-BASE-AMP    PIC 9(5)     COMP-1.
-                    20 BULTO-AMP         PIC 9(4)     COMP-6.
-              10 CONTROLES-AMP.
-                 15 CONTROL-MUTUALES.
-                    20 TABLA-PROHIBICION PIC 9(6)     COMP-6.
-                    20 TABLA-DESC-ESPECL PIC 9(6)     COMP-6.
-                    20 IND-VENTA-AMP     PIC X.
-                    20 CUANTOS-TAMANOS   PIC 99       COMP-6.
-                    20 QUE-TAMANO        PIC 99       COMP-6.
-                 15 FILLER               PIC X(1).
-                 15 CANTIDAD-OFERTA-AMP  PIC 9(4)V99  COMP-6.
-                 15 IND-CONTROL-AMP      PIC X(1).
-                 15 CODIGO-DESCUENTO-AMP PIC 9(2)     COMP-6.
-                 15 FECHA-ULT-ACTUALIZ   PIC 9(6)     COMP-6.
-         03 DATOS-VARIABLES-AMP.
-           05 IMPORTES-AMP.
-              10 COSTO-PONDERADO-AMP     PIC 9(8)V99  COMP-6.
-090894        10 TIPO-COSTO-AMP          PIC X.
-090894        10 COSTO-ULTIMO-AMP        PIC 9(6)V99  COMP-6.
-              10 FECHA-COSTO-AMP         PIC 9(6)     COMP-6.
-              10 PRECIO-PUBLICO-AMP      PIC 9(8)V99  COMP-6.
-              10 PRECIO-FAR-SOC-AMP      PIC 9(8)V99  COMP-6.
-              10 FECHA-PRECIO-AMP        PIC 9(6)     COMP-6.
-              10 COEF-PRECIO-REPOSICION  PIC 9V9(5)   COMP-6.
-           05 COMPRAS-AMP.
-131198        10 MES-PLAZO-AMP           PIC 99       COMP-6.
-131198        10 FALTA-PROV-TMP-AMP      PIC X.
-080198*** En este acmpo que ahora es filler estaba la condicion 1 del labor.
-080198        10 PLAZO-AMP               PIC 9999     COMP-6.
-161297        10 FECHA-ULT-COND-AMP      PIC 9(6)     COMP-6.
-090501        10 ADUANA-AMP              PIC X.
-
-**************10 PUNTO-PEDIDO-AMP        PIC 9(6)V99  COMP-6.
-**************10 PUNTO-SEGURIDAD-AMP     PIC 9(6)V99  COMP-6.
-              10 ABCS-STOCK.
-                 15 CAT-STOCK-AMP        PIC X.
-                 15 ABC-STOCK-AMP        PIC X.
-                 15 ABC-VENTAS-AMP       PIC X.
-                 15 ABC-MARGEN-AMP       PIC X.
-              10 ULTIMO-ABC              PIC X.
-              10 FECHA-ULT-ABC           PIC 9(6)     COMP-6.
-           05 PARTIDAS-AMP.
-              10 PARTIDA-AMP             OCCURS 5 TIMES.
-                 15 ORIGEN-PARTIDA       PIC X.
-                 15 COD-PROV-PARTIDA     PIC 9(4)     COMP-6.
-                 15 FECHA-PARTIDA        PIC 9(6)     COMP-6.
-                 15 COMPRA-PARTIDA       PIC 9(6)     COMP-6.
-                 15 EXISTENCIA-PARTIDA   PIC 9(6)     COMP-6.
-                 15 VENCIMIENTO-PARTIDA  PIC 9(4)     COMP-6.
-           05 MOVIMIENTOS-AMP.
-              10 TOTAL-ACUM-HISTORICO    PIC 9(8)     COMP-6.
-              10 TOTALES-SUCURSAL        OCCURS 08 TIMES.
-                  15 EXISTENCIA-SUC      PIC 9(6)     COMP-6.
-                  15 TOTAL-ACUM-SUC      PIC 9(6)     COMP-6.
-              10 DESCUEN-PTM-TL-AMP      PIC 9(02)V99 COMP-6.
-              10 CANT-PTM-TL-AMP         PIC 9(04)    COMP-6.
-              10 VIGENCIA-PTM-TL-AMP     PIC 9(06)    COMP-6.
-              10 FILLER                  PIC X(5).
-              10 ACUMULADOS-AMP          OCCURS 12 TIMES.
-                 15 CANT-COMPRADA-MES    PIC 9(5)     COMP-1.
-                 15 CANT-VENDIDA-MES     PIC 9(5)     COMP-1.
-              10 TOTAL-INV-FISICO        PIC 9(6)     COMP-6.
-           05 PEDIDOS-AMP.
-              10 CANTIDAD-PEDIDA         PIC 9(6)     COMP-6.
-              10 ULTIMO-PEDIDO           PIC 9(6)     COMP-6.
-           05 VENTAS-AMP.
-              10 VENTA-SUC               OCCURS 05 TIMES.
-                 15 PENDIENTE-SUC        PIC S9(5)    COMP-1.
-                 15 VENDIDA-SUC          PIC S9(5)    COMP-1.
-                 15 FECHA-ULT-LIST       PIC 9(6)     COMP-6.
-           05 FECHA-SUSPEND              PIC 9(6)     COMP-6.
-           05 FILLER                     PIC X(32).
-           05 FALTAS-AMP.
-              10 COMIENZO-FALTA          PIC 9(6)     COMP-6.
-              10 DIAS-EN-FALTA           PIC 9(5)     COMP-1.
-              10 ACUM-FALTAS-DIA-AMP     PIC 9(5)     COMP-1.
-              10 ACUM-FALTAS-TOT-AMP     PIC 9(5)     COMP-1.
-           05 PROXIMO-DESCUENTO-AMP      PIC 9(2)     COMP-6.
+           COPY "AMP.FD".
 
       *    ***  DESCRIPCION DEL ARCHIVO "AID"  ***
       *         """""""""""""""""""""""""""""
@@ -312,7 +224,7 @@ OJO           88 MEDICAMENTO-AMP         VALUES ARE 1, 6, 7.
 
       *    ***  DESCRIPCION DEL ARCHIVO "PROV"  ***
       *         """"""""""""""""""""""""""""""
-           COPY "F:\FUENTES\FD\PROVE.FD".
+           COPY "PROVE.FD".
 
 
       *    ***  DESCRIPCION DEL ARCHIVO "TRNAMP"  ***
@@ -355,16 +267,16 @@ OJO           88 MEDICAMENTO-AMP         VALUES ARE 1, 6, 7.
 
       *    ***  DESCRIPCION DEL ARCHIVO "PEDIDO"  ***
       *         """"""""""""""""""""""""""""""""
-           COPY "F:\FUENTES\FD\PEDIDO.FD".
+           COPY "PEDIDO.FD".
 
 
       *    ***  DESCRIPCION DEL ARCHIVO "DIF-PROV"  ***
       *         """""""""""""""""""""""""""""""""
-           COPY "F:\FUENTES\FD\DIFPROV.FD".
+           COPY "DIFPROV.FD".
 
 270594*    ***  DESCRIPCION DEL ARCHIVO "TRN-ESP"  ***
       *         """"""""""""""""""""""""""""""""
-           COPY "F:\FUENTES\FD\TRN-ESP.FD".
+           COPY "TRN-ESP.FD".
 
       *
 060697*    ***  DESCRIPCION DEL ARCHIVO "AMP-P"  ***
@@ -383,7 +295,7 @@ OJO           88 MEDICAMENTO-AMP         VALUES ARE 1, 6, 7.
 180797*    ***  DESCRIPCION DEL ARCHIVO "FACPRV01"  ***
       *         """"""""""""""""""""""""""""""""""
 
-           COPY "F:\FUENTES\FD\FACPRV.FD".
+           COPY "FACPRV.FD".
 
 180797*    ***  DESCRIPCION DEL ARCHIVO "FCISPR"  ***
       *         """"""""""""""""""""""""""""""""""
@@ -399,13 +311,24 @@ OJO           88 MEDICAMENTO-AMP         VALUES ARE 1, 6, 7.
 280203*    ***  DESCRIPCION DEL ARCHIVO "AMPIO"  ***
       *         """""""""""""""""""""""""""""""
 
-           COPY "F:\FUENTES\FD\AMPIO.FD".
+           COPY "AMPIO.FD".
 
 
 
       *      ***  DESCRIPCION DEL ARCHIVO "VENCIM"  ***
       *           """"""""""""""""""""""""""""
-           COPY "F:\FUENTES\FD\VENCIM.FD".
+           COPY "VENCIM.FD".
+
+
+090826*    ***  DESCRIPCION DEL ARCHIVO "AMPHIST"  ***
+      *         """"""""""""""""""""""""""""
+
+           COPY "AMPHIST.FD".
+
+
+      *    ***  DESCRIPCION DEL ARCHIVO "DIFHIST"  ***
+      *         """"""""""""""""""""""""""""""""
+           COPY "DIFHIST.FD".
 
 
 
@@ -529,6 +452,10 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
            
            05 STATUS-VENCIM     PIC X(2) VALUE SPACES.
               88 EOF-VENCIM     VALUE "FF".
+090826     05 FILLER             PIC X(7) VALUE ",AMHI:".
+090826     05 STATUS-AMPHIST     PIC X(2) VALUE SPACES.
+090826     05 FILLER             PIC X(7) VALUE ",DFHI:".
+090826     05 STATUS-DIFHIST     PIC X(2) VALUE SPACES.
 180797     05 FILLER             PIC X(4) VALUE ",LO:".
            05 STATUS-LO          PIC X(2) VALUE SPACES.
 
@@ -614,7 +541,7 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
 
        77  NUM-EDIT-2          PIC ZZZ.ZZ9,99.
        77  NUM-EDIT-3          PIC ZZZZ.ZZ9,99.
-       77  IVA-RECEP           PIC X.
+       77  IVA-RECEPCION       PIC X.
        77  RESPUESTA           PIC X.
        88  AFIRMATIVO          VALUES ARE "S" "0".
        88  NEGATIVO            VALUE  IS  "N".
@@ -672,10 +599,22 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
        77  COEF-S-PRECIO       PIC 99V9(4)  COMP-6,
                                             VALUE IS ZERO.
        77  ACT-PRECIO          PIC X.
+090826*    Coeficiente por defecto sobre el costo, segun categoria
+090826*    del producto (antes era siempre 1,6973 para cualquier
+090826*    producto); "DEFECTO-COEF-CATEGORIA" elige entre ellos.
+090826 77  COEF-DEFECTO-MED    PIC 99V9(4)  COMP-6
+090826                                      VALUE IS 1,5000.
+090826 77  COEF-DEFECTO-PER    PIC 99V9(4)  COMP-6
+090826                                      VALUE IS 1,8000.
+090826 77  COEF-DEFECTO-ACC    PIC 99V9(4)  COMP-6
+090826                                      VALUE IS 1,6973.
+090826 01  COEF-EDIT           PIC Z9,9999.
        77  IVA-REPO            PIC X.
        77  IND-TRN             PIC 9(2).
        77  IND-SIG             PIC X        VALUE IS "N".
        77  CONTADOR-TRN        PIC 9(4)     COMP-6.
+090826 77  CONTADOR-REINT-BLOQ PIC 9(4)     COMP-1  VALUE IS ZERO.
+090826 77  MAX-REINT-BLOQ      PIC 9(4)     COMP-1  VALUE IS 30.
 260894 77  FECHA-INIC          PIC 9(6).
 260894 77  FECHA-FINAL         PIC 9(6).
 130193 77  BORRADO             PIC X.
@@ -784,11 +723,11 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
       *         """""""""""""""""""""""""""""
 
        01  TITULO-1.
-           05 FILLER PIC X(54) VALUE "Sistema Gesti¢n de Stocks".
-           05 FILLER PIC X(51) VALUE "þþùú {MOV-AMP} úùþþ".
+           05 FILLER PIC X(54) VALUE "Sistema Gestin de Stocks".
+           05 FILLER PIC X(51) VALUE " {MOV-AMP} ".
            05 FILLER PIC X(7)  VALUE "Fecha:".
            05 TFEC-1 PIC 99/99/99.
-           05 FILLER PIC X(8)  VALUE " þ Hoja:".
+           05 FILLER PIC X(8)  VALUE "  Hoja:".
            05 TPAG-1 PIC ZZZ9.
        01  TITULO-4.
 120794     05 TSUC-4.
@@ -831,7 +770,8 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
        CONTROL-PERIFERICOS SECTION.
            USE AFTER ERROR PROCEDURE ON AMP AID AIL PROV TRNAMP PEDIDO,
 280203     AMP-P, DIF-PROV, TRN-ESP, AMPIO,
-180797     FACPRV01, FCISPR, VENCIM.
+180797     FACPRV01, FCISPR, VENCIM,
+090826     AMPHIST, DIFHIST.
        CONTROL-PER.
            IF STATUS-TRNAMP      = "94" OPEN OUTPUT TRNAMP,
                                         CLOSE       TRNAMP,
@@ -860,7 +800,13 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
                                         OPEN I-O    VENCIM      ELSE
 180797     IF STATUS-FCISPR      = "94" OPEN OUTPUT FCISPR,
                                         CLOSE FCISPR,
-                                        OPEN I-O FCISPR,
+                                        OPEN I-O FCISPR      ELSE
+090826     IF STATUS-AMPHIST     = "94" OPEN OUTPUT AMPHIST,
+090826                                   CLOSE       AMPHIST,
+090826                                   OPEN I-O    AMPHIST      ELSE
+090826     IF STATUS-DIFHIST     = "94" OPEN OUTPUT DIFHIST,
+090826                                   CLOSE       DIFHIST,
+090826                                   OPEN I-O    DIFHIST,
 310393*    IF STATUS-TRANSF      = "94" NEXT SENTENCE           ELSE
            IF STATUS-AMP         = "99" OR
               STATUS-AID         = "99" OR
@@ -874,14 +820,16 @@ KKKKKK     05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
 060697        STATUS-AMP-P       = "99" OR
 180797        STATUS-FACPRV01    = "99" OR
 280203        STATUS-AMPIO       = "99" OR
-KKKKKK        STATUS-FCISPR      = "99",
+KKKKKK        STATUS-FCISPR      = "99" OR
+090826        STATUS-AMPHIST     = "99" OR
+090826        STATUS-DIFHIST     = "99",
               DISPLAY "REGISTRO BLOQUEADO POR OTRO PROCESO !"
                        LINE 24 REVERSE BLINK ERASE EOL,
-              ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+              ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
               PERFORM DISP-SPACES                               ELSE
            IF STATUS-TRNAMP      = "93" NEXT SENTENCE           ELSE
            DISPLAY LINEA-STATUS LINE 24 REVERSE ERASE EOL,
-           ACCEPT RESPUESTA POSITION 0 PROMPT "¯" BLINK,
+           ACCEPT RESPUESTA POSITION 0 PROMPT "" BLINK,
            PERFORM DISP-SPACES,
            IF STATUS-AMP         = "93" OR
               STATUS-AID         = "93" OR
@@ -893,10 +841,12 @@ KKKKKK        STATUS-FCISPR      = "99",
 060697        STATUS-AMP-P       = "93" OR
 280203        STATUS-AMPIO       = "93" OR
 180797        STATUS-FACPRV01    = "93" OR
-KKKKKK        STATUS-FCISPR      = "93",
+KKKKKK        STATUS-FCISPR      = "93" OR
+090826        STATUS-AMPHIST     = "93" OR
+090826        STATUS-DIFHIST     = "93",
               DISPLAY "HAY ARCHIVOS BLOQUEADOS POR OTROS PROCESOS !"
                        LINE 24 REVERSE BLINK ERASE EOL,
-              ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW BLINK,
+              ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW BLINK,
               PERFORM DISP-SPACES,
               GO TO EXIT-PROGRAM-DECL.
            GO TO SALIDA-DECLARATIVO-1.
@@ -913,11 +863,11 @@ KKKKKK        STATUS-FCISPR      = "93",
        CONTROL-LO.
            DISPLAY "Controle el Estado de la Impresora y Pulse:{Enter} p
       -            "ara Continuar ..." LINE 24 REVERSE BLINK ERASE EOL.
-           ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW.
+           ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW.
 
        DISP-SPACES.
            IF SPOOLING DISPLAY "SPOOLING" LINE 24 LOW ERASE EOL ELSE
-211092                 DISPLAY "þùú"      LINE 24 LOW ERASE EOL.
+211092                 DISPLAY ""      LINE 24 LOW ERASE EOL.
        SAL-DISP-SPACES.
 
        END DECLARATIVES.
@@ -954,6 +904,26 @@ KKKKKK        STATUS-FCISPR      = "93",
            PERFORM DISP-SPACES.
        SAL-CONFIRMACION.
 
+090826*    ***  ESPERA POR REGISTRO OCUPADO  ***
+090826*         """""""""""""""""""""""""""""
+090826*    Antes se reintentaba sin limite (GO TO al mismo parrafo)
+090826*    cuando "AMP" o "PEDIDO" devolvian status "99" (registro en
+090826*    uso por otra terminal). Ahora se espera un instante y se
+090826*    reintenta hasta "MAX-REINT-BLOQ" veces; agotado ese limite
+090826*    se le pregunta al operador si sigue esperando o abandona.
+090826 ESPERA-REGISTRO-OCUPADO.
+090826     ADD  1                  TO CONTADOR-REINT-BLOQ.
+090826     IF CONTADOR-REINT-BLOQ > MAX-REINT-BLOQ,
+090826         DISPLAY "EL REGISTRO ESTA SIENDO USADO POR OTRA"
+090826                 " TERMINAL. ESPERO ?" LINE 24 BLINK REVERSE
+090826                                       ERASE EOL,
+090826         PERFORM CONFIRMACION,
+090826         IF NEGATIVO GO TO FIN-PROGRAMA,
+090826         MOVE ZEROES             TO CONTADOR-REINT-BLOQ.
+090826     CALL "C$SLEEP" USING 1.
+090826 FIN-ESPERA-REGISTRO-OCUPADO.
+090826     EXIT.
+
        FECHA-8-DIGITOS.
            IF FECHA-8 = ZEROES
               MOVE ZEROES TO RFECHA-COMPLETA
@@ -1011,7 +981,7 @@ KKKKKK        STATUS-FCISPR      = "93",
 
 
        CONTROL-NUMERO.
-           ACCEPT NUMERO LINE LIN POSITION POSI SIZE SIZ PROMPT "þ";
+           ACCEPT NUMERO LINE LIN POSITION POSI SIZE SIZ PROMPT "";
                   NO BEEP CONVERT;
                   ON EXCEPTION BAND MOVE ZEROES TO EXC.
            IF BAND     = 98,
@@ -1253,7 +1223,7 @@ IVA19                    ( AUXILIAR - INTERMEDIO ) * IVA-WK.
        SAL-CALCULOS-PARA-AF.
 
        PIDE-NUE-PERCEP-IB-FAC.
-           DISPLAY "Ingrese el Nuevo Importe de la Percepci¢n ..."
+           DISPLAY "Ingrese el Nuevo Importe de la Percepcin ..."
                     LINE 24 LOW BLINK ERASE EOL.
            MOVE "116911" TO LIN-POS-SIZ.
            PERFORM CONTROL-NUMERO.
@@ -1293,13 +1263,13 @@ IVA19                    ( AUXILIAR - INTERMEDIO ) * IVA-WK.
                COMPUTE MESES = AUXMES + MESES.
 
            IF MESES < 7
-               DISPLAY  "Ingres¢ un vencimiento inferior a 7 MESES "
+               DISPLAY  "Ingres un vencimiento inferior a 7 MESES "
                         LINE 24 POSITION 1 ERASE EOL,
                         " VERIFIQUE !!! " POSITION 0,
                ACCEPT RESPUESTA POSITION 0.
 
            IF MESES > 48
-               DISPLAY  "Ingres¢ un vencimiento superior a 4 A¥OS"
+               DISPLAY  "Ingres un vencimiento superior a 4 AOS"
                         LINE 24 POSITION 1 ERASE EOL,
                         " VERIFIQUE !!! " POSITION 0,
                ACCEPT RESPUESTA POSITION 0.
@@ -1330,20 +1300,28 @@ KKKKKK     UNLOCK FCISPR.
        LEE-PEDIDO.
 170599     READ PEDIDO NEXT RECORD WITH NO LOCK
                                           AT END GO TO PIDE-ACCESO.
-           IF STATUS-PEDIDO  = "99"       GO TO LEE-PEDIDO.
+           IF STATUS-PEDIDO = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO LEE-PEDIDO.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
 030894     IF ORDEN-1-PEDIDO > 32760      GO TO LEE-PEDIDO.
            MOVE CLAVE-AMP-PEDIDO TO CLAVE-AMP.
 170599     MOVE CLAVE-NUMERO-PEDIDO       TO CLAVE-PEDIDO-AUX.
        LEE-AMP-PEDIDO.
            READ AMP RECORD INVALID KEY    GO TO NO-EXISTE-AMP-PEDIDO.
-           IF STATUS-AMP = "99"           GO TO LEE-AMP-PEDIDO.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO LEE-AMP-PEDIDO.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
            GO TO VIS-AMP.
        NO-EXISTE-AMP-PEDIDO.
            DISPLAY "NO EXISTE EL PRODUCTO PEDIDO:"
                                       LINE    24 BLINK REVERSE,
                    DESCRIPCION-PEDIDO POSITION 0 LOW,
                    " (Dado de Baja) " POSITION 0 LOW ERASE EOL,
-           ACCEPT RESPUESTA POSITION 0 PROMPT "¯" BLINK;
+           ACCEPT RESPUESTA POSITION 0 PROMPT "" BLINK;
                   ON EXCEPTION EXC MOVE "N" TO RESPUESTA.
            PERFORM DISP-SPACES.
            IF NEGATIVO        GO TO PIDE-ACCESO.
@@ -1357,7 +1335,7 @@ KKKKKK     UNLOCK FCISPR.
                         LINE 24 POSITION 1 LOW BLINK,
                    "({"         POSITION 0 LOW,
                    "Enter"      POSITION 0 LOW REVERSE,
-                   "}:Contin£a con el Siguiente)"
+                   "}:Contina con el Siguiente)"
                                 POSITION 0 LOW ERASE EOL.
            ACCEPT LIN-LAB-AID LINE 19 POSITION 3 PROMPT "x" ECHO NO BEEP
                   ON EXCEPTION EXC GO TO PIDE-ACCESO.
@@ -1368,7 +1346,7 @@ KKKKKK     UNLOCK FCISPR.
            START AID KEY IS NOT < CLAVE-AID-LABORATORIO;
                  INVALID KEY
                  DISPLAY "NO EXISTE TAL PRODUCTO ! " LINE 24 BLINK,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO LEE-SIG-AID.
        PIDE-TROQUEL.
@@ -1377,7 +1355,7 @@ KKKKKK     UNLOCK FCISPR.
                            LINE    24 LOW BLINK,
                    " ({"   POSITION 0 LOW,
                    "Enter" POSITION 0 LOW REVERSE,
-                   "}:Contin£a con el Siguiente)"
+                   "}:Contina con el Siguiente)"
                            POSITION 0 LOW ERASE EOL.
            ACCEPT 09-INPUT LINE 19 POSITION 1 SIZE 8 PROMPT "x";
                   ECHO NO BEEP ON EXCEPTION EXC GO TO PIDE-ACCESO.
@@ -1390,16 +1368,16 @@ KKKKKK     UNLOCK FCISPR.
                  INVALID KEY
                  DISPLAY "NO EXISTE UN CODIGO PARECIDO ! "
                           LINE 24 BLINK,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO LEE-SIG-AID.
        PIDE-CLAVE.
 ***********IF IND-SIG = "S" GO TO LEE-SIG-AID.
-           DISPLAY "Ingrese la Descripci¢n del Producto ..."
+           DISPLAY "Ingrese la Descripcin del Producto ..."
                            LINE    24 LOW BLINK,
                    " ({"   POSITION 0 LOW,
                    "Enter" POSITION 0 LOW REVERSE,
-                   "}:Contin£a con el Siguiente)"
+                   "}:Contina con el Siguiente)"
                            POSITION 0 LOW ERASE EOL.
            ACCEPT 09-INPUT LINE 19 POSITION 10 PROMPT "x" ECHO NO BEEP;
                   ON EXCEPTION EXC GO TO PIDE-ACCESO.
@@ -1412,18 +1390,18 @@ KKKKKK     UNLOCK FCISPR.
                  INVALID KEY
                  DISPLAY "NO EXISTE UN PRODUCTO SIMILAR ! "
                           LINE 24 BLINK ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO LEE-SIG-AID.
        PIDE-NOMBRE.
            MOVE LOW-VALUES TO CLAVE-AIL-DESCRIPCION.
 ***********IF IND-SIG = "S" GO TO LEE-SIG-AIL.
            DISPLAY SPACES LINE 19 POSITION 33 SIZE 7,
-                   "Ingrese la Descripci¢n del Producto ..."
+                   "Ingrese la Descripcin del Producto ..."
                           LINE 24 POSITION  1 LOW BLINK,
                    " ({"          POSITION  0 LOW,
                    "Enter"        POSITION  0 LOW REVERSE,
-                   "}:Contin£a con el Siguiente)"
+                   "}:Contina con el Siguiente)"
                                   POSITION  0 LOW ERASE EOL.
            ACCEPT DESCRIPCION-AIL LINE 19 POSITION 10 PROMPT "x" ECHO;
                   NO BEEP ON EXCEPTION EXC GO TO PIDE-ACCESO.
@@ -1434,14 +1412,14 @@ KKKKKK     UNLOCK FCISPR.
                  INVALID KEY
                  DISPLAY "NO EXISTE TAL PRODUCTO PARA ESE PROVEEDOR ! "
                           LINE 24 BLINK ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
        LEE-SIG-AIL.
            READ AIL NEXT RECORD WITH NO LOCK;
                 AT END
                 DISPLAY "NO HAY MAS PRODUCTOS ! "
                          LINE 24 BLINK ERASE EOL,
-                ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                 GO TO PIDE-ACCESO.
            MOVE POS-REL-AIL TO CLAVE-AMP.
            GO TO LEE-AMP.
@@ -1450,7 +1428,7 @@ KKKKKK     UNLOCK FCISPR.
                 AT END
                 DISPLAY "NO HAY MAS PRODUCTOS ! "
                          LINE 24 BLINK ERASE EOL,
-                ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                 GO TO PIDE-ACCESO.
            IF STATUS-AID = "99" GO TO LEE-SIG-AID.
            MOVE POS-REL-AID TO CLAVE-AMP.
@@ -1459,9 +1437,13 @@ KKKKKK     UNLOCK FCISPR.
                 INVALID KEY
                 DISPLAY "NO EXISTE ESE PRODUCTO ! "
                          LINE 24 BLINK ERASE EOL,
-                ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                 GO TO PIDE-ACCESO.
-           IF STATUS-AMP = "99" GO TO LEE-AMP.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO LEE-AMP.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
            
       * A pedido de Enrique se saltean los productos con marca "N".
 240504     IF IND-CONTROL-AMP = "N" 
@@ -1492,7 +1474,11 @@ KKKKKK     UNLOCK FCISPR.
 KKKKKK     READ FCISPR RECORD WITH NO LOCK;
                 INVALID KEY
                 MOVE LOW-VALUES     TO REG-FCISPR.
-           IF STATUS-AMP  = "99" GO TO VIS-AMP.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO VIS-AMP.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
 250693     IF LIN-LAB-AMP > SPACES,
               MOVE LIN-LAB-AMP      TO VTROQUEL-1 ELSE
               MOVE TROQUEL-AMP      TO VTROQUEL-1.
@@ -1520,7 +1506,7 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
            SUBTRACT 5 FROM IND.
 130697     MOVE "140680"                  TO LIN-POS-SIZ.
        V-PARTIDA.
-           MOVE ALL "ú"                   TO VPARTIDA.
+           MOVE ALL ""                   TO VPARTIDA.
            IF ITEM-AMP-P(IND) NOT = LOW-VALUES,
               MOVE COD-PROV-AMP-P(IND)    TO VCOD-PROV-AMP-P,
               MOVE FEC-PART-AMP-P(IND)    TO FECHA, PERFORM RUT-FECHA,
@@ -1540,7 +1526,7 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
 ***********    GO TO PIDE-CODIGO.
 ***********MOVE "N" TO IND-SIG.
 060697 PREG-ES-ESTE.
-           DISPLAY "Es ‚ste?   ("               LINE    24 LOW,
+           DISPLAY "Es 'ste?   ("               LINE    24 LOW,
                    "S"                           POSITION 0 HIGH,
                    "|"                           POSITION 0 LOW BLINK,
                    "0"                           POSITION 0 HIGH,
@@ -1549,7 +1535,7 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
                    "/Siguiente:{"                POSITION 0 LOW,
                    "Enter"                       POSITION 0 LOW REVERSE.
            IF ACCESO = "D",
-           DISPLAY "}, seg£n Pedido= Anterior:{" POSITION 0 LOW,
+           DISPLAY "}, segn Pedido= Anterior:{" POSITION 0 LOW,
                    "-"                           POSITION 0 HIGH BLINK.
            DISPLAY "})"                ERASE EOL POSITION 0 LOW.
            ACCEPT RESPUESTA LINE 24 POSITION 10 PROMPT "*";
@@ -1586,7 +1572,7 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
                                           GO TO PIDE-CANTIDAD.
            DISPLAY " Lo Cambia Ahora:{"   POSITION 0 LOW,
                    "!"                    POSITION 0 BLINK,
-                   "}úContin£a:"          POSITION 0 LOW,
+                   "}Contina:"          POSITION 0 LOW,
                    "Enter"                POSITION 0 HIGH,
                    " "                    POSITION 0 LOW ERASE EOL.
            ACCEPT RESPUESTA POSITION 0 PROMPT "?" BLINK;
@@ -1600,17 +1586,25 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
            IF MEDICAMENTO-AMP MOVE SPACE TO IND-CONTROL-AMP ELSE
                               MOVE "-"   TO IND-CONTROL-AMP.
            REWRITE REG-AMP.
-           IF STATUS-AMP = "99" GO TO ACTUALIZO-REG-AMP.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO ACTUALIZO-REG-AMP.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
 050697 LEE-AMP-IND-CONTROL.
            READ AMP RECORD INVALID KEY GO TO PIDE-CODIGO.
-           IF STATUS-AMP = "99"        GO TO LEE-AMP-IND-CONTROL.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO LEE-AMP-IND-CONTROL.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
            IF RESPUESTA NOT = "P"
            DISPLAY "Producto Cambiado ! " LINE    24 BLINK,
                    "Pulse:{"              POSITION 0 LOW,
 180497             "Enter"                POSITION 0 LOW REVERSE,
-                   "}ú"                   POSITION 0 LOW ERASE EOL.
+                   "}"                   POSITION 0 LOW ERASE EOL.
            IF RESPUESTA NOT = "P"
-           ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW BLINK NO BEEP.
+           ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW BLINK NO BEEP.
        PIDE-CANTIDAD.
            DISPLAY "Ingrese la Cantidad del Producto ..."
                     LINE 24 LOW BLINK ERASE EOL.
@@ -1621,11 +1615,11 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
                    "Transferencia:" LINE 24 POSITION 1 LOW REVERSE,
                    "   (Confirma:{"         POSITION 0 LOW,
                    "C"                      POSITION 0 HIGH,
-                   "}úBorra:{"              POSITION 0 LOW,
+                   "}Borra:{"              POSITION 0 LOW,
                    "B"                      POSITION 0 HIGH,
-                   "}úModifica:{"           POSITION 0 LOW,
+                   "}Modifica:{"           POSITION 0 LOW,
                    "M"                      POSITION 0 HIGH,
-                   "}úSiguiente:{"          POSITION 0 LOW,
+                   "}Siguiente:{"          POSITION 0 LOW,
                    "S"                      POSITION 0 HIGH,
                    "|"                      POSITION 0 LOW BLINK,
                    "0"                      POSITION 0 HIGH,
@@ -1641,7 +1635,7 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
            IF AFIRMATIVO      GO TO RUT-NS.
            GO TO PIDE-CANTIDAD.
        ENTRA-CANTIDAD.
-           DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 02 LOW.
+           DISPLAY "" LINE 22 POSITION 02 LOW.
 270398     IF POR-BULTO
                DISPLAY "Ingrese la Cantidad de Bultos del Producto ..."
                     LINE 24 LOW BLINK ERASE EOL
@@ -1670,7 +1664,7 @@ KKKKKK     READ FCISPR RECORD WITH NO LOCK;
                MOVE CANTIDAD-TRN TO NUM-EDIT-2
                DISPLAY NUM-EDIT-2 LINE 22 POSITION 02
            ELSE
-               DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 02 LOW.
+               DISPLAY "" LINE 22 POSITION 02 LOW.
       *********************************************************
 170693     IF (TRN-SIN-COSTO OR (NE-NS AND NOT ESMMX)),
                COMPUTE COSTO-PRECIO-TRN ROUNDED =
@@ -1683,7 +1677,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
                DISPLAY NUM-EDIT-3 LINE 21 POSITION 30,
                GO TO PIDE-VENCIMIENTO.
        PIDE-COSTO-PRECIO.
-           DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 15 LOW.
+           DISPLAY "" LINE 22 POSITION 15 LOW.
            DISPLAY "Ingrese el " LINE 24 LOW BLINK.
            IF COEF-S-PRECIO < 1,
                DISPLAY "PRECIO"  LINE 24 POSITION 12 HIGH BLINK ELSE
@@ -1719,7 +1713,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
                MOVE COSTO-PRECIO-TRN TO NUM-EDIT-2
                DISPLAY NUM-EDIT-2 LINE 22 POSITION 15
            ELSE
-               DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 15 LOW.
+               DISPLAY "" LINE 22 POSITION 15 LOW.
 270398     IF NOT MEDICAMENTO-AMP AND NOT POR-BULTO,
               IF (COEF-S-PRECIO NOT    < 1 AND
 080192            COSTO-PRECIO-TRN NOT = AUXILIAR) OR
@@ -1729,7 +1723,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
 030292                     LINE 24 BLINK,
 110293            PERFORM CONFIRMACION,
 110293            IF NOT SEGURISIMO
-                         DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 15 LOW
+                         DISPLAY "" LINE 22 POSITION 15 LOW
                          GO TO PIDE-COSTO-PRECIO.
 271198     IF MEDICAMENTO-AMP
                COMPUTE AUX-DIF ROUNDED =
@@ -1755,7 +1749,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
       -                "LICO !" LINE 24 BLINK BEEP ERASE EOL,
 110293         PERFORM CONFIRMACION,
 110293         IF NOT SEGURISIMO
-                         DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 15 LOW
+                         DISPLAY "" LINE 22 POSITION 15 LOW
                          GO TO P-COSTO-PRECIO ELSE
 110293                   NEXT SENTENCE        ELSE
            IF COSTO-ULTIMO-AMP  > ZEROES AND
@@ -1767,7 +1761,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
 110293         IF NOT SEGURISIMO GO TO P-COSTO-PRECIO.
 270797     IF NOT (TRN = "FC" OR TRN = "AF")
               MOVE    "N" TO IVA-RECEPCION,
-              DISPLAY "ú" LINE 21 POSITION 25,
+              DISPLAY "" LINE 21 POSITION 25,
               GO TO PIDE-CONTROL.
 230594 PIDE-IVA-REPOSICION.
            IF PERFUMERIA-AMP OR ACCESORIO-AMP,
@@ -1793,7 +1787,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
                    "}:No Controla)" POSITION  0 LOW ERASE EOL.
        P-CONTROL.
            MOVE "213011" TO LIN-POS-SIZ.
-           DISPLAY "ÄÄÄÄÄÄÄÄÄÄ" LINE 22 POSITION 30 LOW.
+           DISPLAY "" LINE 22 POSITION 30 LOW.
            PERFORM CONTROL-NUMERO.
 221092     IF BAND = 10 PERFORM ENTRA-NUEVO-NUMERO,
 221092                  GO TO PIDE-CONTROL.
@@ -1837,7 +1831,7 @@ kkkkkk         DISPLAY NUM-EDIT-2 LINE 21 POSITION 15,
            DISPLAY ZNUM-PORC LINE 21 POSITION 51.
 
        PIDE-VENCIMIENTO.
-           DISPLAY "Ingrese el Mes y A¤o del Vencimiento ..."
+           DISPLAY "Ingrese el Mes y Ao del Vencimiento ..."
                                        LINE    24 LOW BLINK,
                    " ({"               POSITION 0 LOW,
                    "Enter"             POSITION 0 LOW REVERSE,
@@ -1875,7 +1869,7 @@ kkkkkk            GO TO PIDE-CANTIDAD
                    "Enter"             POSITION 0 LOW REVERSE,
                    "}:No Corresponde)" POSITION 0 LOW ERASE EOL.
        P-PARTIDA.
-130697     ACCEPT PARTIDA LINE 21 POSITION 68 PROMPT "þ" NO BEEP ECHO;
+130697     ACCEPT PARTIDA LINE 21 POSITION 68 PROMPT "" NO BEEP ECHO;
                   ON EXCEPTION EXC GO TO PIDE-VENCIMIENTO.
            PERFORM DISP-SPACES.
       ********** Partida cero y es "S" o "E" o "+1" ....
@@ -1888,15 +1882,15 @@ KKKKKK     IF PARTIDA NOT > SPACES
 261193     IF NOT (TRN = "FC" AND (PERFUMERIA-AMP OR ACCESORIO-AMP)),
                    GO TO PIDE-DATOS-CORRECTOS.
 261193 PIDE-DESCUENTO.
-250194     DISPLAY "Ingrese el Porcentaje de Descuento Inclu¡do ..."
+250194     DISPLAY "Ingrese el Porcentaje de Descuento Includo ..."
                                           LINE 24 LOW BLINK ERASE EOL,
-                   "Dto.:ùùù,ùù%ÄÄ"     LINE 22 POSITION 27 LOW,
-090501             "Nac/Imp(I): ù " LINE 22 POSITION 43 LOW,
-                   "Des.Glob :ùùù,ùùú% " LINE 22 POSITION 60 LOW.
+                   "Dto.:,%"     LINE 22 POSITION 27 LOW,
+090501             "Nac/Imp(I):  " LINE 22 POSITION 43 LOW,
+                   "Des.Glob :,% " LINE 22 POSITION 60 LOW.
 250194     MOVE "223206" TO LIN-POS-SIZ.
            PERFORM CONTROL-NUMERO.
            IF BAND NOT = ZEROES,
-130697        DISPLAY ALL "Ä" LINE 22 POSITION 27 SIZE 52 LOW,
+130697        DISPLAY ALL "" LINE 22 POSITION 27 SIZE 52 LOW,
 060697        GO TO PIDE-PARTIDA.
 180897     IF NUMERO = 1
 180897        MOVE ZEROES TO NUMERO, DESC-GLOB-ANT.
@@ -1922,7 +1916,7 @@ KKKKKK     IF PARTIDA NOT > SPACES
       ***********************************************************************
 090501**** A pedido de Reggiani se modifica para incorporar la marca de
       **** Nacional o Importado de Aduana para grabar en el AMP. Se elimina
-      **** el tratamiento de Imp.Int. y se deja la l¢gica asumiendo que se
+      **** el tratamiento de Imp.Int. y se deja la lgica asumiendo que se
       **** tipeo un enter y el numero queda en cero.
       ***********************************************************************
 250194 PIDE-IMP-INT.
@@ -1956,11 +1950,19 @@ KKKKKK     IF PARTIDA NOT > SPACES
            MOVE NAC-IMP TO ADUANA-AMP.
        ACTUALIZO-NAC-IMP.
            REWRITE REG-AMP.
-           IF STATUS-AMP = "99" GO TO ACTUALIZO-NAC-IMP.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO ACTUALIZO-NAC-IMP.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
        LEE-AMP-NAC-IMP.
            READ AMP RECORD INVALID KEY GO TO PIDE-CODIGO.
-           IF STATUS-AMP = "99"        GO TO LEE-AMP-NAC-IMP.
-      ******************* Fin de la modificaci¢n del 09/05/01 **************
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO LEE-AMP-NAC-IMP.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
+      ******************* Fin de la modificacin del 09/05/01 **************
        PIDE-DATOS-CORRECTOS.
            DISPLAY "Datos Correctos ?   (" LINE    24 LOW,
                    "S"                     POSITION 0 HIGH,
@@ -1968,7 +1970,7 @@ KKKKKK     IF PARTIDA NOT > SPACES
                    "0"                     POSITION 0 HIGH,
                    "/"                     POSITION 0 LOW,
                    "N"                     POSITION 0 HIGH,
-181094             ") þ (No Valoriza esta Imputaci¢n: {"
+181094             ")  (No Valoriza esta Imputacin: {"
 181094                                     POSITION 0 LOW,
 181094             "!"                     POSITION 0 BLINK,
 181094             "})"                    POSITION 0 LOW ERASE EOL.
@@ -2014,7 +2016,7 @@ KKKKKK     IF PARTIDA NOT > SPACES
 060697         IF NOT SEGURISIMO GO TO PIDE-PARTIDA.
        SAL-PIDE-PRODUCTO.
 261193     IF (TRN = "FC" AND (PERFUMERIA-AMP OR ACCESORIO-AMP)),
-130697         DISPLAY ALL "Ä" LINE 22 POSITION 2 SIZE 77 LOW.
+130697         DISPLAY ALL "" LINE 22 POSITION 2 SIZE 77 LOW.
            DISPLAY "Un momento por favor ..." LINE 24 BLINK ERASE EOL.
 
 
@@ -2062,7 +2064,7 @@ KKKKKK     IF PARTIDA NOT > SPACES
               DISPLAY MENSAJE-ERROR LINE 24 HIGH,
               PERFORM CONFIRMA,
               IF NOT AFIRMATIVO,
-                 DISPLAY " Transacci¢n Ignorada !"
+                 DISPLAY " Transaccin Ignorada !"
                           LINE 24 BLINK BEEP,
                  GO TO DETERMINA-RUTINA ELSE
 011194        DISPLAY "Clave:" LINE 24 REVERSE ERASE EOL,
@@ -2142,7 +2144,7 @@ KKKKKK     MOVE LOW-VALUES           TO ITEM-FCISPR(IND).
                MOVE " " TO RESPUESTA,
                DISPLAY "NO EXISTE UNA PARTIDA EN {AMP-P} CON ESOS DATOS
       -                "! " LINE 24 BLINK ERASE EOL,
-               ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+               ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                PERFORM DISP-SPACES
                IF RESPUESTA NOT = "!"
                    GO TO DETERMINA-RUTINA.
@@ -2211,7 +2213,11 @@ KKKKKK        MOVE LOW-VALUES       TO ITEM-FCISPR(EXC),
 KKKKKK     IF FALTA-PROV-TMP-AMP = "P"
 KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
            REWRITE REG-AMP.
-           IF STATUS-AMP  = "99"     GO TO REGRABA-AMP.
+           IF STATUS-AMP = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO REGRABA-AMP.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
 
 280203     IF SUCURSAL-ANT = 04
                REWRITE REG-AMPIO
@@ -2296,9 +2302,32 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
 221093     ADD  AUXILIAR             TO IMP-CAT-DIF(1, CATEGORIA-TRN).
            ADD  AUXILIAR             TO IMPORTE-DIF(1).
            IF (IMPORTE-DIF(1) = ZEROES AND IMPORTE-DIF(2) = ZEROES),
-               GO TO ELIMINA-DIF-PROV.
+               GO TO ARCHIVA-DIF-PROV.
            REWRITE REG-DIF-PROV INVALID KEY WRITE REG-DIF-PROV.
            GO TO SAL-ARMA-TRNAMP.
+090826*....Esta diferencia con el proveedor qued saldada; antes de
+090826*....borrarla la archivo para no perder el historial de como
+090826*....se llego al saldo en cero.
+090826 ARCHIVA-DIF-PROV.
+090826     MOVE COD-PROV-DIF         TO COD-PROV-DIFHIST.
+090826     MOVE NRO-COMP-DIF         TO NRO-COMP-DIFHIST.
+090826     MOVE FECHA-DIA            TO FECHA-CIERRE-DIFHIST.
+090826     MOVE NOM-PROV-DIF         TO NOM-PROV-DIFHIST.
+090826     MOVE FEC-PROV-DIF         TO FEC-PROV-DIFHIST.
+090826     MOVE DET-DIF-PROV(1)      TO DET-DIFHIST(1).
+090826     MOVE DET-DIF-PROV(2)      TO DET-DIFHIST(2).
+090826     WRITE REG-DIFHIST
+090826         INVALID KEY
+090826             DISPLAY "AVISO: CLAVE DUPLICADA EN DIFHIST, NO SE"
+090826                     " PUDO ARCHIVAR LA DIFERENCIA SALDADA DEL"
+090826                     " PROVEEDOR:" COD-PROV-DIFHIST
+090826                     LINE 24 BLINK REVERSE,
+090826             "Pulse:{" POSITION 0 LOW,
+090826             "Enter"   POSITION 0 HIGH,
+090826             "} para Continuar ..." POSITION 0 LOW ERASE EOL,
+090826     ACCEPT RESPUESTA POSITION 0 PROMPT "" BLINK;
+090826            ON EXCEPTION EXC MOVE SPACE TO RESPUESTA.
+090826     PERFORM DISP-SPACES.
        ELIMINA-DIF-PROV.
            DELETE DIF-PROV RECORD INVALID KEY GO TO SAL-ARMA-TRNAMP.
        SAL-ARMA-TRNAMP.
@@ -2308,7 +2337,11 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
            MOVE CLAVE-PEDIDO-AUX  TO CLAVE-NUMERO-PEDIDO.
            READ PEDIDO RECORD
                        INVALID KEY GO TO FIN-RELEE-PEDIDO.
-           IF STATUS-PEDIDO = "99" GO TO RELEE-PEDIDO.
+           IF STATUS-PEDIDO = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO RELEE-PEDIDO.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
        FIN-RELEE-PEDIDO.
 
 
@@ -2336,6 +2369,7 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
            IF IND-P NOT > 5                 GO TO CICLO-BUSQ-LUGAR.
        CALCULA-PONDERADOS.
            MOVE 5                     TO IND-P.
+090826     PERFORM ARCHIVA-PARTIDA THRU FIN-ARCHIVA-PARTIDA.
            MOVE "?"                   TO ORIGEN-PARTIDA     (2).
 250794*****MOVE 9999                  TO COD-PROV-PARTIDA   (2).
 ##2000     MOVE 5012                  TO VENCIMIENTO-PARTIDA(2)
@@ -2348,12 +2382,40 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
            MOVE LOW-VALUES            TO PARTIDA-AMP        (5).
        SAL-BUSQUEDA-LUGAR.
 
+090826*....La partida en la posicion (1) esta a punto de perderse
+090826*....dentro del acumulado "?"; la grabo en el historico antes
+090826*....de que CALCULA-PONDERADOS la funda, para no perder de que
+090826*....proveedor y con que vencimiento vino ese lote.
+090826 ARCHIVA-PARTIDA.
+090826     MOVE TROQUEL-AMP           TO TROQUEL-AMPHIST.
+090826     MOVE FECHA-PARTIDA(1)      TO FECHA-AMPHIST.
+090826     MOVE NRO-COMP-ANT          TO NRO-COMP-AMPHIST.
+090826     MOVE ORIGEN-PARTIDA(1)     TO ORIGEN-AMPHIST.
+090826     MOVE COD-PROV-PARTIDA(1)   TO COD-PROV-AMPHIST.
+090826     MOVE COMPRA-PARTIDA(1)     TO COMPRA-AMPHIST.
+090826     MOVE EXISTENCIA-PARTIDA(1) TO EXISTENCIA-AMPHIST.
+090826     MOVE VENCIMIENTO-PARTIDA(1) TO VENCIMIENTO-AMPHIST.
+090826     MOVE FECHA-DIA             TO FECHA-CIERRE-AMPHIST.
+090826     WRITE REG-AMPHIST
+090826         INVALID KEY
+090826             DISPLAY "AVISO: CLAVE DUPLICADA EN AMPHIST, NO SE"
+090826                     " PUDO ARCHIVAR EL HISTORICO DE LA PARTIDA"
+090826                     " DEL TROQUEL:" TROQUEL-AMPHIST
+090826                     LINE 24 BLINK REVERSE,
+090826             "Pulse:{" POSITION 0 LOW,
+090826             "Enter"   POSITION 0 HIGH,
+090826             "} para Continuar ..." POSITION 0 LOW ERASE EOL,
+090826     ACCEPT RESPUESTA POSITION 0 PROMPT "" BLINK;
+090826            ON EXCEPTION EXC MOVE SPACE TO RESPUESTA.
+090826     PERFORM DISP-SPACES.
+090826 FIN-ARCHIVA-PARTIDA.
+
       /    ***  S E G M E N T O S   I N D E P E N D I E N T E S  ***
       *         """""""""""""""""""""""""""""""""""""""""""""""
 
        SECCION-50 SECTION 50.
        PREPARA-PARAMETROS.
-######     DISPLAY "Versi¢n Programa: 27/10/99" LINE 25 POSITION 28 LOW.
+######     DISPLAY "Versin Programa: 27/10/99" LINE 25 POSITION 28 LOW.
 130995 CONTROLA-HORA.
            ACCEPT FECHA     FROM DATE.
 ##2000     PERFORM FECHA-8-DIGITOS THRU FIN-FECHA-8-DIGITOS.
@@ -2370,16 +2432,16 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
                                           POSITION 0,
                       TFEC-1              POSITION 0 REVERSE,
                       " para Trabajar ! " POSITION 0 ERASE EOL,
-              ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW BLINK;
+              ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW BLINK;
                      ON EXCEPTION EXC GO TO EXIT-PROGRAM.
        ABRE-ARCHIVOS.
 190892     OPEN I-O TRNAMP.
 190892     IF STATUS-TRNAMP NOT = "00",
 190892        DISPLAY "IMPOSIBLE CONTINUAR !"
 190892                 LINE    24 BLINK REVERSE,
-190892                " Se est n Emitiendo los Listados Finales ..."
+190892                " Se estn Emitiendo los Listados Finales ..."
 190892                 POSITION 0 ERASE EOL,
-190892        ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW BLINK,
+190892        ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW BLINK,
 190892        GO TO EXIT-PROGRAM.
 261193 ABRE-PEDIDO.
            OPEN I-O PEDIDO.
@@ -2396,81 +2458,82 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
                                  GO TO ABRE-DIF-PROV ELSE
                                  GO TO ABRE-DIF-PROV.
 270594 ABRE-VARIOS.
-280203     OPEN I-O   AMP, AMP-P, FACPRV01, FCISPR, AMPIO
+280203     OPEN I-O   AMP, AMP-P, FACPRV01, FCISPR, AMPIO, AMPHIST,
+090826                DIFHIST
                 INPUT AID, AIL, VENCIM.
        DIAGRAMA-PANTALLA.
            DISPLAY SPACE ERASE.
            CALL ITEM-OBJETO2 USING "101011022".
-           DISPLAY "{MOV-AMP}-¯Operaciones"  POSITION  2 LOW REVERSE,
+           DISPLAY "{MOV-AMP}-Operaciones"  POSITION  2 LOW REVERSE,
                                              LINE      1,
                    ALL "~"                   POSITION  2 LOW SIZE 22,
                    "["                       POSITION  2 LOW,
                    "TR"                      POSITION  0 HIGH,
-                   "]¯ Transf.Productos"     POSITION  0 LOW,
+                   "] Transf.Productos"     POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
 211092             "S#"                      POSITION  0 HIGH,
-                   "]¯ Salida (#:"           POSITION  0 LOW,
+                   "] Salida (#:"           POSITION  0 LOW,
                    "0"                       POSITION  0 HIGH,
                    " a "                     POSITION  0 LOW,
                    "9"                       POSITION  0 HIGH,
                    ")"                       POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
                    "E#"                      POSITION  0 HIGH,
-211092             "]¯ Entrada(#:"           POSITION  0 LOW,
+211092             "] Entrada(#:"           POSITION  0 LOW,
                    "0"                       POSITION  0 HIGH,
                    " a "                     POSITION  0 LOW,
                    "9"                       POSITION  0 HIGH,
                    ")"                       POSITION  0 LOW,
 100893             "["                       POSITION  2 LOW,
-                   "ñ#"                      POSITION  0 HIGH,
-                   "]¯ Ent/Sal(#:"           POSITION  0 LOW,
+                   "#"                      POSITION  0 HIGH,
+                   "] Ent/Sal(#:"           POSITION  0 LOW,
                    "1"                       POSITION  0 HIGH,
                    " a "                     POSITION  0 LOW,
                    "5"                       POSITION  0 HIGH,
                    ")"                       POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
                    "FC"                      POSITION  0 HIGH,
-                   "]¯ Factura Proveed."     POSITION  0 LOW,
+                   "] Factura Proveed."     POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
                    "RM"                      POSITION  0 HIGH,
-                   "]¯ Remito Proveedor"     POSITION  0 LOW,
+                   "] Remito Proveedor"     POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
                    "AF"                      POSITION  0 HIGH,
-                   "]¯ Anulaci¢n Factur"     POSITION  0 LOW,
+                   "] Anulacin Factur"     POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
                    "AR"                      POSITION  0 HIGH,
-                   "]¯ Anulaci¢n Remito"     POSITION  0 LOW,
+                   "] Anulacin Remito"     POSITION  0 LOW,
                    "["                       POSITION  2 LOW,
                    "FI"                      POSITION  0 HIGH,
-                   "]¯ Fin del Programa"     POSITION  0 LOW.
+                   "] Fin del Programa"     POSITION  0 LOW.
            CALL ITEM-OBJETO2 USING "202250929".
-           DISPLAY "Operaci¢n:"       LINE 1 POSITION 34 LOW REVERSE,
-                   "þ...þ"                   POSITION 38 LOW,
+           DISPLAY "Operacin:"       LINE 1 POSITION 34 LOW REVERSE,
+                   "..."                   POSITION 38 LOW,
                    "Fecha  de Carga    :"    POSITION 26 LOW,
                    "Codigo de Proveedor:"    POSITION 26 LOW,
                    "Fecha   Comprobante:"    POSITION 26 LOW,
                    "Numero  Comprobante:"    POSITION 26 LOW,
-                   "ÇÄÄ(Acceso  Producto:ùùùùùù)ÄÄ¶"
+                   "(Acceso  Producto:)Ķ"
                                              POSITION 25 LOW,
-060697             "Ñ"               LINE 12 POSITION 30 LOW,
-060697             "Ñ"               LINE 12 POSITION 50 LOW,
-060697             "ÜÜÜÜÜÛ"          LINE 13 POSITION 25 LOW,
-060697             "úUltimas  Partidasú"     POSITION 00 LOW REVERSE,
-060697             "ÛÜÜÜÜÜ"                  POSITION 00 LOW,
-130697             "þÕúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúÑúúúúúúúúúúúúúú
-130697-            "úúúúúúúúúúúúúúúúúúúúú¸þ" POSITION 04 LOW,
-130697             "þÆúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúØúúúúúúúúúúúúúú
-130697-            "úúúúúúúúúúúúúúúúúúúúúµþ" POSITION 04 LOW,
-130697             "þÔúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúúÏúúúúúúúúúúúúúú
-130697-            "úúúúúúúúúúúúúúúúúúúúú¾þ" POSITION 04 LOW,
-                   "Linea/                                þþþúExistencia
-      -            "súþþ   þþúI m p o r t e súþþ",
+060697             ""               LINE 12 POSITION 30 LOW,
+060697             ""               LINE 12 POSITION 50 LOW,
+060697             ""          LINE 13 POSITION 25 LOW,
+060697             "Ultimas  Partidas"     POSITION 00 LOW REVERSE,
+060697             ""                  POSITION 00 LOW,
+130697             "
+130697-            "" POSITION 04 LOW,
+130697             "
+130697-            "" POSITION 04 LOW,
+130697             "
+130697-            "" POSITION 04 LOW,
+                   "Linea/                                Existencia
+      -            "s   I m p o r t e s",
 060697                               LINE 17 POSITION 01 LOW REVERSE,
-                   "Troquel  Descripci¢n del Producto     p/Remito p/Fac
+                   "Troquel  Descripcin del Producto     p/Remito p/Fac
       -            "tura   Ult.Costo      Precio",
                                      LINE 18 POSITION 01 LOW REVERSE.
 230797     CALL ITEM-OBJETO2 USING "101560723".
-           DISPLAY "ÄÄÄÄD i v i s i ¢ nÄÄÄÄ"
+           DISPLAY "D i v i s i  n"
                                      LINE  1 POSITION 57 LOW REVERSE,
                    ALL "~"           SIZE 23 POSITION 57 LOW.
            MOVE 3 TO LIN.
@@ -2488,7 +2551,7 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
                    "IVA: "           LINE 23 POSITION 40 LOW REVERSE,
                    "TOTAL "          LINE 23 POSITION 58 LOW REVERSE.
        PIDE-TRN.
-           DISPLAY "Ingrese la Operaci¢n que desea efectuar ..."
+           DISPLAY "Ingrese la Operacin que desea efectuar ..."
                              LINE 24 LOW BLINK ERASE EOL,
                    " Costo " LINE 20 POSITION 18 LOW REVERSE.
        P-TRN.
@@ -2566,8 +2629,9 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
            GO TO P-TRN.
        FIN-PROGRAMA.
 060697     CLOSE AMP, TRNAMP, AID, AIL, PEDIDO, DIF-PROV, AMP-P,
-                 FACPRV01, FCISPR, AMPIO, VENCIM.
-           DISPLAY "*****úPROGRAMA {MOV-AMP} FINALIZADOú*****"
+                 FACPRV01, FCISPR, AMPIO, VENCIM, AMPHIST,
+090826                 DIFHIST.
+           DISPLAY "*****PROGRAMA {MOV-AMP} FINALIZADO*****"
                     LINE 12 POSITION 20 ERASE BLINK REVERSE.
        EXIT-PROGRAM.
            EXIT PROGRAM.
@@ -2640,7 +2704,7 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
            MOVE "034706" TO LIN-POS-SIZ.
            PERFORM ENTRA-FECHA THRU SAL-ENTRA-FECHA.
 270594     IF BAND NOT = ZERO,
-               DISPLAY "ÍÍÍ" LINE 2 POSITION 50 LOW,
+               DISPLAY "" LINE 2 POSITION 50 LOW,
                GO TO PIDE-OPERADORA.
            IF FECHA    = ZERO MOVE FECHA-COMP-ANT TO FECHA.
            MOVE FECHA TO FECHA-COMP-ANT.
@@ -2654,16 +2718,16 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
                PERFORM CONFIRMACION,
                IF NOT SEGURISIMO GO TO PIDE-FECHA-CARGA.
        PIDE-COD-SUC.
-           DISPLAY "Ingrese el Codigo de Divisi¢n ..."
+           DISPLAY "Ingrese el Codigo de Divisin ..."
                                        LINE    24 LOW BLINK,
-                   " (Seg£n la Tabla)" POSITION 0 LOW ERASE EOL.
+                   " (Segn la Tabla)" POSITION 0 LOW ERASE EOL.
        P-COD-SUC.
 
 280103*----Solo pregunta por la sucursal si es Remito.
            IF TRN NOT = "RM" AND TRN NOT = "AR"
                MOVE 01 TO SUCURSAL-ANT,
                GO TO P-C-S.
-           DISPLAY "Dep¢sito: " LINE 3 POSITION 60 REVERSE LOW,
+           DISPLAY "Depsito: " LINE 3 POSITION 60 REVERSE LOW,
            MOVE "037002" TO LIN-POS-SIZ.
            PERFORM CONTROL-NUMERO.
            IF BAND NOT = ZEROES,
@@ -2696,16 +2760,16 @@ KKKKKK          MOVE LOW-VALUES TO FALTA-PROV-TMP-AMP.
               MOVE ZEROES TO A-SUCURSAL,
 270594        GO TO ABRE-PROV.
        PIDE-A-SUCURSAL.
-           DISPLAY "Indique a qu‚ Divisi¢n va a Transferir ..."
+           DISPLAY "Indique a qu' Divisin va a Transferir ..."
                     LINE 24 LOW BLINK ERASE EOL.
        P-A-SUCURSAL.
            MOVE "025002" TO LIN-POS-SIZ.
            PERFORM CONTROL-NUMERO.
            IF BAND NOT = ZEROES,
-               DISPLAY "ÍÍÍ" LINE 2 POSITION 50 LOW,
+               DISPLAY "" LINE 2 POSITION 50 LOW,
                GO TO PIDE-FECHA-CARGA.
       *     PIDE-COD-SUC.
-290498     IF NUMERO   = ZEROES OR NUMERO > 05 OR NUMERO = SUCURSAL-ANT,
+290498     IF NUMERO   = ZEROES OR NUMERO > 10 OR NUMERO = SUCURSAL-ANT,
 ***********OR (NUMERO  = 01 AND SUCURSAL-ANT = 02)
 ***********OR (NUMERO  = 02 AND SUCURSAL-ANT = 01),
               DISPLAY "TRANSFIERE A UNA DIVISION INCORRECTA !"
@@ -2850,7 +2914,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                 MOVE LOW-VALUES TO DATOS-FACPRV.
 240797     PERFORM CALCULA-TOTAL-FACTURA THRU SAL-CALCULA-TOTAL-FACTURA.
        PIDE-PROCEDENCIA-FACTURA.
-           DISPLAY "Ingres¢ el Remito ?   (Si/No)"
+           DISPLAY "Ingres el Remito ?   (Si/No)"
                                 LINE  9 POSITION 26 LOW REVERSE,
                    "Indique si ha Ingresado un Remito Previo para esta F
       -            "actura ..." LINE 24 POSITION  1 LOW BLINK ERASE EOL.
@@ -2863,74 +2927,81 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
            IF (RESP-REMITO NOT = "S" AND RESP-REMITO NOT = "N"),
                GO TO PIDE-PROCEDENCIA-FACTURA.
        PIDE-QUE-PRECIO.
-           DISPLAY "Coefic.sobre COSTO :" LINE 10 POSITION 26
-                                          LOW REVERSE.
-           MOVE "C" TO QUE-PRECIO.
-      *    DISPLAY "Coefic.sobre ??????:"
-      *                              LINE 10 POSITION 26 LOW REVERSE,
-      *            SPACES            LINE 10 POSITION 47 SIZE 6,
-      *            "De acuerdo a Factura Proveedor:"
-      *                              LINE 24 POSITION  1 LOW REVERSE,
-      *            " Carga "                 POSITION  0 LOW,
-      *            "P"                       POSITION  0 HIGH,
-      *            "recio al Publico ¢ "     POSITION  0 LOW,
-      *            "C"                       POSITION  0 HIGH,
-      *            "osto del Producto ?"     POSITION  0 LOW ERASE EOL.
-      *    ACCEPT RESPUESTA LINE 10 POSITION 39 PROMPT "x" BLINK NO BEEP
-      *           ON EXCEPTION EXC GO PIDE-PROCEDENCIA-FACTURA.
-      *    IF RESPUESTA = SPACE MOVE    QUE-PRECIO TO RESPUESTA,
-      *                         DISPLAY QUE-PRECIO LINE 10 POSITION 39.
-      *    MOVE RESPUESTA TO QUE-PRECIO.
-      *    IF QUE-PRECIO = "C",
-      *       DISPLAY "Costo :"      LINE 10 POSITION 39 LOW REVERSE,
-      *               "1,0000"       LINE 10 POSITION 47,
-      *               "Costo  "      LINE 20 POSITION 18 LOW REVERSE,
-      *       ELSE
-      *    IF QUE-PRECIO = "P",
-      *       DISPLAY "Precio:"      LINE 10 POSITION 39 LOW REVERSE,
-      *               "0,0000"       LINE 10 POSITION 47,
-      *               "Precio "      LINE 20 POSITION 18 LOW REVERSE,
-      *       ELSE GO TO PIDE-QUE-PRECIO.
-      *PIDE-COEF-PRECIO.
-      *    IF QUE-PRECIO = "P",
-      *    DISPLAY "Costo Aproximado del Producto:"
-      *                              LINE 24 POSITION  1 LOW REVERSE,
-      *            " ( Coeficiente ) "       POSITION  0 HIGH,
-      *            "x"                       POSITION  0 HIGH BLINK,
-      *            " ( Precio en Factura )"  POSITION  0 HIGH ERASE EOL,
-      *    ELSE
-      *    DISPLAY "Precio Aproximado del Producto:"
-      *                              LINE 24 POSITION  1 LOW REVERSE,
-      *            " ( Coeficiente ) "       POSITION  0 HIGH,
-      *            "x"                       POSITION  0 HIGH BLINK,
-      *            " ( Costo en Factura )"   POSITION  0 HIGH ERASE EOL.
-      *    MOVE "104904" TO LIN-POS-SIZ.
-      *    PERFORM CONTROL-NUMERO.
-      *    IF BAND NOT = ZEROES GO TO PIDE-QUE-PRECIO.
-      *    IF NUMERO   < 1000   GO TO PIDE-COEF-PRECIO.
-      *    IF QUE-PRECIO = "C" ADD 16973 TO NUMERO.
-           MOVE 16973 TO NUMERO.
-           MOVE NUMERO-COEF TO COEF-S-PRECIO.
-           DISPLAY "1,6973" LINE 10 POSITION 49.
-           MOVE NUMERO-COEF TO COEF-S-PRECIO.
-      *    DISPLAY NUMERO-COEF LINE 11 POSITION 59.
+           DISPLAY "Coefic.sobre ??????:"
+                                     LINE 10 POSITION 26 LOW REVERSE,
+                   SPACES            LINE 10 POSITION 47 SIZE 7,
+                   "De acuerdo a Factura Proveedor:"
+                                     LINE 24 POSITION  1 LOW REVERSE,
+                   " Carga "                 POSITION  0 LOW,
+                   "P"                       POSITION  0 HIGH,
+                   "recio al Publico  "      POSITION  0 LOW,
+                   "C"                       POSITION  0 HIGH,
+                   "osto del Producto ?"     POSITION  0 LOW ERASE EOL.
+           ACCEPT RESPUESTA LINE 10 POSITION 39 PROMPT "x" BLINK NO BEEP;
+                  ON EXCEPTION EXC GO TO PIDE-PROCEDENCIA-FACTURA.
+           IF RESPUESTA = SPACE MOVE    QUE-PRECIO TO RESPUESTA,
+                                DISPLAY QUE-PRECIO LINE 10 POSITION 39.
+           MOVE RESPUESTA TO QUE-PRECIO.
+           IF QUE-PRECIO = "C",
+              DISPLAY "Costo :"      LINE 10 POSITION 39 LOW REVERSE,
+                      "Costo  "      LINE 20 POSITION 18 LOW REVERSE,
+              ELSE
+           IF QUE-PRECIO = "P",
+              DISPLAY "Precio:"      LINE 10 POSITION 39 LOW REVERSE,
+                      "Precio "      LINE 20 POSITION 18 LOW REVERSE,
+              ELSE GO TO PIDE-QUE-PRECIO.
+090826*    El coeficiente propuesto depende ahora de la categoria del
+090826*    producto ("COEF-DEFECTO-MED/PER/ACC"), en vez del 1,6973
+090826*    fijo que se usaba para cualquier producto. El operador lo
+090826*    ve editado a continuacion; {Enter} sin tipear nada lo deja
+090826*    tal cual, y tipeando otro numero se usa ese en su lugar.
+090826     PERFORM DEFECTO-COEF-CATEGORIA.
+090826     MOVE COEF-S-PRECIO TO COEF-EDIT.
+090826     DISPLAY COEF-EDIT LINE 10 POSITION 49.
+       PIDE-COEF-PRECIO.
+           IF QUE-PRECIO = "P",
+              DISPLAY "Costo Aproximado del Producto: (Coeficiente x P"
+                       "recio) ..."
+                                     LINE 24 POSITION  1 LOW REVERSE
+                                     ERASE EOL,
+              ELSE
+              DISPLAY "Precio Aprox.del Producto:      (Coeficiente x "
+                       "Costo) ..."
+                                     LINE 24 POSITION  1 LOW REVERSE
+                                     ERASE EOL.
+090826     MOVE "104906" TO LIN-POS-SIZ.
+           PERFORM CONTROL-NUMERO.
+           IF BAND NOT = ZEROES GO TO PIDE-QUE-PRECIO.
+090826     IF NUMERO NOT = ZEROES MOVE NUMERO-COEF TO COEF-S-PRECIO.
            MOVE "N" TO ACT-PRECIO.
-      *PIDE-ACT-PRECIO.
-      *    DISPLAY "Actualiza  Precio ?   (Si/No)"
-      *             LINE 11 POSITION 26 LOW REVERSE,
-      *            "Indique si efect£a la Actualizaci¢n inmediata del Pr
-      *-           "ecio del Producto ..."
-      *             LINE 24 POSITION  1 LOW BLINK ERASE EOL.
-      *    ACCEPT ACT-PRECIO LINE 11 POSITION 46 PROMPT "*";
-      *           NO BEEP BLINK ON EXCEPTION EXC
-      *           DISPLAY SPACES LINE 11 POSITION 26 SIZE 29,
-      *           GO TO PIDE-QUE-PRECIO.
-      *    PERFORM DISP-SPACES.
-      *    IF ACT-PRECIO = "0",
-      *       MOVE "S" TO ACT-PRECIO,
-      *       DISPLAY ACT-PRECIO LINE 11 POSITION 46.
-      *    IF (ACT-PRECIO NOT = "S" AND ACT-PRECIO NOT = "N"),
-      *        GO TO PIDE-ACT-PRECIO.
+       PIDE-ACT-PRECIO.
+           DISPLAY "Actualiza  Precio ?   (Si/No)"
+                    LINE 11 POSITION 26 LOW REVERSE,
+                   "Indique si efectua la Actualizacion inmediata del P
+      -            "recio del Producto ..."
+                    LINE 24 POSITION  1 LOW BLINK ERASE EOL.
+           ACCEPT ACT-PRECIO LINE 11 POSITION 46 PROMPT "*";
+                  NO BEEP BLINK ON EXCEPTION EXC
+                  DISPLAY SPACES LINE 11 POSITION 26 SIZE 29,
+                  GO TO PIDE-QUE-PRECIO.
+           PERFORM DISP-SPACES.
+           IF ACT-PRECIO = "0",
+              MOVE "S" TO ACT-PRECIO,
+              DISPLAY ACT-PRECIO LINE 11 POSITION 46.
+           IF (ACT-PRECIO NOT = "S" AND ACT-PRECIO NOT = "N"),
+               GO TO PIDE-ACT-PRECIO.
+
+090826*    ***  COEFICIENTE POR DEFECTO SEGUN CATEGORIA  ***
+090826*         """""""""""""""""""""""""""""""""""""""
+090826 DEFECTO-COEF-CATEGORIA.
+090826     IF MEDICAMENTO-AMP
+090826         MOVE COEF-DEFECTO-MED TO COEF-S-PRECIO
+090826     ELSE
+090826     IF PERFUMERIA-AMP
+090826         MOVE COEF-DEFECTO-PER TO COEF-S-PRECIO
+090826     ELSE
+090826         MOVE COEF-DEFECTO-ACC TO COEF-S-PRECIO.
+090826 SAL-DEFECTO-COEF-CATEGORIA.
        PIDE-MODO-CARGA.
            DISPLAY "Unidad/Bulto:    (U/B) "
                       LINE 11 POSITION 26 LOW REVERSE.
@@ -2953,7 +3024,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
            DISPLAY "R.G. 3337  :"           LINE 12 POSITION 57 LOW.
            CANCEL ITEM-OBJETO2.
 230797 PIDE-PERCEPCION-IB-FACTURA.
-           DISPLAY "Ingrese el Importe de la Percepci¢n de Ingreso
+           DISPLAY "Ingrese el Importe de la Percepcin de Ingreso
       -    "Brutos" LINE 24 POSITION 1 LOW BLINK ERASE EOL.
            MOVE "116911" TO LIN-POS-SIZ.
            PERFORM CONTROL-NUMERO.
@@ -2983,13 +3054,13 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
            DISPLAY "Acceso:"         LINE    24 LOW REVERSE,
                    "   (p/Codigo:{"  POSITION 0 LOW,
                    "C"               POSITION 0 HIGH,
-                   "}úp/Linea:{"     POSITION 0 LOW,
+                   "}p/Linea:{"     POSITION 0 LOW,
                    "L"               POSITION 0 HIGH,
-                   "}úp/Prov:{"      POSITION 0 LOW,
+                   "}p/Prov:{"      POSITION 0 LOW,
                    "P"               POSITION 0 HIGH,
-                   "}úp/Pedido:{"    POSITION 0 LOW,
+                   "}p/Pedido:{"    POSITION 0 LOW,
                    "D"               POSITION 0 HIGH,
-                   "}úp/Nombre:{"    POSITION 0 LOW,
+                   "}p/Nombre:{"    POSITION 0 LOW,
                    "N"               POSITION 0 HIGH,
                    "}"               POSITION 0 LOW.
            ACCEPT RESPUESTA LINE 24 POSITION 9 PROMPT "*" NO BEEP BLINK;
@@ -3011,7 +3082,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
            GO TO PIDE-ACCESO.
 
        PIDE-NRO-PEDIDO.
-           DISPLAY "Seg£n Nota de Pedido:"
+           DISPLAY "Segn Nota de Pedido:"
                     LINE  8 POSITION 26 LOW REVERSE,
                    "Ingrese el Numero del Pedido Efectuado ..."
                     LINE 24 POSITION  1 LOW BLINK ERASE EOL.
@@ -3028,7 +3099,11 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                  DISPLAY "NO EXISTE ESE PEDIDO !"
                           LINE 24 BLINK BEEP ERASE EOL,
                  GO TO P-NRO-PEDIDO.
-           IF STATUS-PEDIDO = "99" GO TO PIDE-NRO-PEDIDO.
+           IF STATUS-PEDIDO = "99"
+               PERFORM ESPERA-REGISTRO-OCUPADO
+                       THRU FIN-ESPERA-REGISTRO-OCUPADO,
+               GO TO PIDE-NRO-PEDIDO.
+090826     MOVE ZEROES TO CONTADOR-REINT-BLOQ.
            GO TO DETERMINA-RUTINA.
        POSICIONA-PROVEEDOR.
            MOVE COD-PROV TO COD-LAB-AIL.
@@ -3036,7 +3111,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                  INVALID KEY
                  DISPLAY "NO HAY PRODUCTOS PARA ESE PROVEEDOR ! "
                           LINE 24 BLINK ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO DETERMINA-RUTINA.
        POSICIONA-LINEA.
@@ -3045,7 +3120,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                  INVALID KEY
                  DISPLAY "NO HAY PRODUCTOS PARA ESE PROVEEDOR ! "
                           LINE 24 BLINK ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO DETERMINA-RUTINA.
        POSICIONA-TROQUEL.
@@ -3053,7 +3128,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                  INVALID KEY
                  DISPLAY "NO EXISTE UN PRODUCTO CON CODIGO PARECIDO ! "
                           LINE 24 BLINK ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO DETERMINA-RUTINA.
        POSICIONA-NOMBRE.
@@ -3061,7 +3136,7 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                  INVALID KEY
                  DISPLAY "NO HAY PRODUCTOS CON NOMBRE PARECIDO ! "
                           LINE 24 BLINK ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW,
                  GO TO PIDE-ACCESO.
            GO TO DETERMINA-RUTINA.
 
@@ -3126,11 +3201,11 @@ IVA19      IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
                                   LINE    24 LOW REVERSE BLINK,
                          " (No hay Existencias Suficientes) "
                                   POSITION 0 ERASE EOL,
-                 ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW BLINK,
+                 ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW BLINK,
                  GO TO RUT-NS ELSE
 200494           ADD INTERMEDIO              TO CANTIDAD-TRN.
            MOVE EXISTENCIA-SUC(SUCURSAL-ANT) TO NUM-MENS.
-           MOVE "Existencia Total Divisi¢n"  TO MENSAJE.
+           MOVE "Existencia Total Divisin"  TO MENSAJE.
            PERFORM DISP-MENSAJE-ERROR.
            MOVE INTERMEDIO           TO  EXISTENCIA-SUC(SUCURSAL-ANT).
            IF TRN-ANT = "TR",
@@ -3220,7 +3295,7 @@ MEL   * q tome el vencimiento cargado
            MOVE CANTIDAD-TRN       TO CANT-IMP-TRN       (1).
            ADD  CANTIDAD-TRN       TO EXISTENCIA-SUC     (SUCURSAL-ANT).
        PREG-DEVOLUCION.
-           DISPLAY "Es Devoluci¢n de una Factura ? ("
+           DISPLAY "Es Devolucin de una Factura ? ("
                         LINE    24 LOW,
                    "S"  POSITION 0 HIGH,
                    "|"  POSITION 0 LOW BLINK,
@@ -3235,7 +3310,7 @@ MEL   * q tome el vencimiento cargado
            IF NOT AFIRMATIVO GO TO PREG-DEVOLUCION.
            SUBTRACT CANTIDAD-TRN         FROM   TOTAL-ACUM-HISTORICO
                                          GIVING INTERMEDIO.
-           MOVE "Acumulado Hist¢rico Ventas" TO MENSAJE.
+           MOVE "Acumulado Histrico Ventas" TO MENSAJE.
            MOVE TOTAL-ACUM-HISTORICO         TO NUM-MENS.
            PERFORM DISP-MENSAJE-ERROR.
            MOVE INTERMEDIO                   TO TOTAL-ACUM-HISTORICO.
@@ -3256,7 +3331,7 @@ MEL   * q tome el vencimiento cargado
            SUBTRACT CANTIDAD-TRN         FROM   VENDIDA-SUC
                                                 (SUCURSAL-ANT)
                                          GIVING INTERMEDIO.
-           MOVE "Acumulado Ventas Divisi¢n"  TO MENSAJE.
+           MOVE "Acumulado Ventas Divisin"  TO MENSAJE.
            MOVE VENDIDA-SUC(SUCURSAL-ANT)    TO NUM-MENS.
            PERFORM DISP-MENSAJE-ERROR.
            MOVE INTERMEDIO                   TO VENDIDA-SUC
@@ -3503,7 +3578,7 @@ MEL   * q tome el vencimiento cargado
 011194     SUBTRACT CANT-IMP-TRN(1)     FROM EXISTENCIA-SUC
                                                          (SUCURSAL-ANT)
                                       GIVING INTERMEDIO.
-           MOVE "Existencia en Divisi¢n"  TO MENSAJE.
+           MOVE "Existencia en Divisin"  TO MENSAJE.
            MOVE EXISTENCIA-SUC(SUCURSAL-ANT)
                                           TO NUM-MENS.
            PERFORM DISP-MENSAJE-ERROR.
@@ -3560,7 +3635,7 @@ MEL   * q tome el vencimiento cargado
            MOVE FECHA                      TO VVTO-B.
            MOVE COMPRA-PARTIDA     (IND-P) TO VCOMPRADO-B.
            MOVE EXISTENCIA-PARTIDA (IND-P) TO VEXISTENCIA-B.
-           INSPECT VPARTIDA-B REPLACING ALL SPACES BY "ú".
+           INSPECT VPARTIDA-B REPLACING ALL SPACES BY "".
        ENCONTRO-PARTIDA.
            DISPLAY "Procesa esta Partida:" LINE    24 LOW REVERSE,
                    VPARTIDA-B              POSITION 0 HIGH,
@@ -3577,7 +3652,7 @@ MEL   * q tome el vencimiento cargado
            IF IND-P NOT > 5 GO TO CICLO-BUSQUEDA-PARTIDA.
            DISPLAY "NO EXISTE UNA PARTIDA CON ESOS DATOS ! "
                     LINE 24 BLINK ERASE EOL.
-           ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW.
+           ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW.
            PERFORM DISP-SPACES.
        SAL-BUSQUEDA-PARTIDA.
 
@@ -3607,7 +3682,7 @@ MEL   * q tome el vencimiento cargado
            MOVE FECHA                      TO VVTO-B.
            MOVE COMPRA-PARTIDAIO     (IND-P) TO VCOMPRADO-B.
            MOVE EXISTENCIA-PARTIDAIO (IND-P) TO VEXISTENCIA-B.
-           INSPECT VPARTIDA-B REPLACING ALL SPACES BY "ú".
+           INSPECT VPARTIDA-B REPLACING ALL SPACES BY "".
        ENCONTRO-PARTIDA-IOMA.
            DISPLAY "Procesa esta Partida:" LINE    24 LOW REVERSE,
                    VPARTIDA-B              POSITION 0 HIGH,
@@ -3624,7 +3699,7 @@ MEL   * q tome el vencimiento cargado
            IF IND-P NOT > 5 GO TO CICLO-BUSQUEDA-PARTIDA-IOMA.
            DISPLAY "NO EXISTE UNA PARTIDA IOMA CON ESOS DATOS ! "
                     LINE 24 BLINK ERASE EOL.
-           ACCEPT RESPUESTA POSITION 0 PROMPT "¯" LOW.
+           ACCEPT RESPUESTA POSITION 0 PROMPT "" LOW.
            PERFORM DISP-SPACES.
        SAL-BUSQUEDA-PARTIDA-IOMA.
 
@@ -3652,7 +3727,7 @@ MEL   * q tome el vencimiento cargado
 011194     SUBTRACT CANT-IMP-TRN(1)     FROM EXISTENCIA-SUC
                                                          (SUCURSAL-ANT)
                                       GIVING INTERMEDIO.
-           MOVE "Existencia en Divisi¢n"  TO MENSAJE.
+           MOVE "Existencia en Divisin"  TO MENSAJE.
            MOVE EXISTENCIA-SUC(SUCURSAL-ANT)
                                           TO NUM-MENS.
            PERFORM DISP-MENSAJE-ERROR.
@@ -3680,4 +3755,4 @@ MEL   * q tome el vencimiento cargado
        SAL-CORRIMIENTO-PARTIDA-IOMA.
 
 
-       END PROGRAM.
+       END PROGRAM SMOV-AMP.
