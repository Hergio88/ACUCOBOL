@@ -0,0 +1,106 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
+      *         """""""""""""""""""""""""""""
+
+       FD  AMP LABEL RECORD IS STANDARD.
+       01  REG-AMP.
+         03 DATOS-FIJOS-AMP.
+           05 ANAGRAFICOS-AMP.
+              10 DESCRIPCION-AMP.
+                 15 RDESCRIPCION-AMP     PIC X(23).
+                 15 FILLER               PIC X(7).
+              10 CATEGORIA-AMP           PIC 9.
+OJO           88 MEDICAMENTO-AMP         VALUES ARE 1, 6, 7.
+              88 ACCESORIO-AMP           VALUES ARE 2, 3, 4, 8, 9.
+      *---> a pedido de Enrique 05/01/04 categoria 2 se trata = que la categoria 5        
+      * SAQUE 2 210121
+              88 PERFUMERIA-AMP          VALUE  IS  5.
+              10 CLASIFICACION-AMP       PIC X.
+              88 VENTA-LIBRE             VALUES ARE "9" "V".
+              10 IMPUESTOS-AMP.
+                 15 IVA-AMP              PIC 9.
+                 15 INT-AMP              PIC 9.
+              10 CLAVES-AMP.
+                 15 CLAVE-ALFAN-AMP      PIC X(12).
+                 15 TROQUEL-AMP          PIC X(08).
+                 15 CLAVE-LABOR-AMP.
+                    20 COD-LAB-AMP       PIC 9(4)     COMP-6.
+                    20 LIN-LAB-AMP       PIC X(6).
+                 15 SINONIMIAS-AMP.
+                    20 DROGA-BASE-AMP    PIC 9(5)     COMP-1.
+                    20 BULTO-AMP         PIC 9(4)     COMP-6.
+              10 CONTROLES-AMP.
+                 15 CONTROL-MUTUALES.
+                    20 TABLA-PROHIBICION PIC 9(6)     COMP-6.
+                    20 TABLA-DESC-ESPECL PIC 9(6)     COMP-6.
+                    20 IND-VENTA-AMP     PIC X.
+                    20 CUANTOS-TAMANOS   PIC 99       COMP-6.
+                    20 QUE-TAMANO        PIC 99       COMP-6.
+                 15 FILLER               PIC X(1).
+                 15 CANTIDAD-OFERTA-AMP  PIC 9(4)V99  COMP-6.
+                 15 IND-CONTROL-AMP      PIC X(1).
+                 15 CODIGO-DESCUENTO-AMP PIC 9(2)     COMP-6.
+                 15 FECHA-ULT-ACTUALIZ   PIC 9(6)     COMP-6.
+         03 DATOS-VARIABLES-AMP.
+           05 IMPORTES-AMP.
+              10 COSTO-PONDERADO-AMP     PIC 9(8)V99  COMP-6.
+090894        10 TIPO-COSTO-AMP          PIC X.
+090894        10 COSTO-ULTIMO-AMP        PIC 9(6)V99  COMP-6.
+              10 FECHA-COSTO-AMP         PIC 9(6)     COMP-6.
+              10 PRECIO-PUBLICO-AMP      PIC 9(8)V99  COMP-6.
+              10 PRECIO-FAR-SOC-AMP      PIC 9(8)V99  COMP-6.
+              10 FECHA-PRECIO-AMP        PIC 9(6)     COMP-6.
+              10 COEF-PRECIO-REPOSICION  PIC 9V9(5)   COMP-6.
+           05 COMPRAS-AMP.
+131198        10 MES-PLAZO-AMP           PIC 99       COMP-6.
+131198        10 FALTA-PROV-TMP-AMP      PIC X.
+080198*** En este acmpo que ahora es filler estaba la condicion 1 del labor.
+080198        10 PLAZO-AMP               PIC 9999     COMP-6.
+161297        10 FECHA-ULT-COND-AMP      PIC 9(6)     COMP-6.
+090501        10 ADUANA-AMP              PIC X.
+
+              10 PUNTO-PEDIDO-AMP        PIC 9(6)V99  COMP-6.
+              10 PUNTO-SEGURIDAD-AMP     PIC 9(6)V99  COMP-6.
+              10 ABCS-STOCK.
+                 15 CAT-STOCK-AMP        PIC X.
+                 15 ABC-STOCK-AMP        PIC X.
+                 15 ABC-VENTAS-AMP       PIC X.
+                 15 ABC-MARGEN-AMP       PIC X.
+              10 ULTIMO-ABC              PIC X.
+              10 FECHA-ULT-ABC           PIC 9(6)     COMP-6.
+           05 PARTIDAS-AMP.
+              10 PARTIDA-AMP             OCCURS 5 TIMES.
+                 15 ORIGEN-PARTIDA       PIC X.
+                 15 COD-PROV-PARTIDA     PIC 9(4)     COMP-6.
+                 15 FECHA-PARTIDA        PIC 9(6)     COMP-6.
+                 15 COMPRA-PARTIDA       PIC 9(6)     COMP-6.
+                 15 EXISTENCIA-PARTIDA   PIC 9(6)     COMP-6.
+                 15 VENCIMIENTO-PARTIDA  PIC 9(4)     COMP-6.
+           05 MOVIMIENTOS-AMP.
+              10 TOTAL-ACUM-HISTORICO    PIC 9(8)     COMP-6.
+              10 TOTALES-SUCURSAL        OCCURS 10 TIMES.
+                  15 EXISTENCIA-SUC      PIC 9(6)     COMP-6.
+                  15 TOTAL-ACUM-SUC      PIC 9(6)     COMP-6.
+              10 DESCUEN-PTM-TL-AMP      PIC 9(02)V99 COMP-6.
+              10 CANT-PTM-TL-AMP         PIC 9(04)    COMP-6.
+              10 VIGENCIA-PTM-TL-AMP     PIC 9(06)    COMP-6.
+              10 FILLER                  PIC X(5).
+              10 ACUMULADOS-AMP          OCCURS 12 TIMES.
+                 15 CANT-COMPRADA-MES    PIC 9(5)     COMP-1.
+                 15 CANT-VENDIDA-MES     PIC 9(5)     COMP-1.
+              10 TOTAL-INV-FISICO        PIC 9(6)     COMP-6.
+           05 PEDIDOS-AMP.
+              10 CANTIDAD-PEDIDA         PIC 9(6)     COMP-6.
+              10 ULTIMO-PEDIDO           PIC 9(6)     COMP-6.
+           05 VENTAS-AMP.
+              10 VENTA-SUC               OCCURS 10 TIMES.
+                 15 PENDIENTE-SUC        PIC S9(5)    COMP-1.
+                 15 VENDIDA-SUC          PIC S9(5)    COMP-1.
+                 15 FECHA-ULT-LIST       PIC 9(6)     COMP-6.
+           05 FECHA-SUSPEND              PIC 9(6)     COMP-6.
+           05 FILLER                     PIC X(32).
+           05 FALTAS-AMP.
+              10 COMIENZO-FALTA          PIC 9(6)     COMP-6.
+              10 DIAS-EN-FALTA           PIC 9(5)     COMP-1.
+              10 ACUM-FALTAS-DIA-AMP     PIC 9(5)     COMP-1.
+              10 ACUM-FALTAS-TOT-AMP     PIC 9(5)     COMP-1.
+           05 PROXIMO-DESCUENTO-AMP      PIC 9(2)     COMP-6.
