@@ -0,0 +1,9 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "TROQLST"  ***
+      *         """"""""""""""""""""""""""""""""
+      *    AGOSTO 2026: archivo plano con la lista de troqueles que se
+      *    quiere exportar (un troquel por linea), usado por "MOV-EXP"
+      *    como entrada para la exportacion masiva de datos de producto.
+       FD  TROQLST LABEL RECORD IS OMITTED.
+       01  REG-TROQLST.
+           05 TROQUEL-LST            PIC X(08).
+           05 FILLER                 PIC X(72).
