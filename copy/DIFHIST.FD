@@ -0,0 +1,21 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "DIFHIST"  ***
+      *         """"""""""""""""""""""""""""""""
+      *    090826: historico de diferencias con proveedores ya
+      *    resueltas. Graba una copia de REG-DIF-PROV antes de que
+      *    ELIMINA-DIF-PROV la borre (IMPORTE-DIF(1) e IMPORTE-DIF(2)
+      *    en cero), para no perder el rastro de como se llego a
+      *    saldar cada diferencia de factura/remito.
+       FD  DIFHIST LABEL RECORD IS STANDARD.
+       01  REG-DIFHIST.
+           05 CLAVE-DIFHIST.
+              10 COD-PROV-DIFHIST      PIC 9(4)     COMP-6.
+              10 NRO-COMP-DIFHIST      PIC 9(6)     COMP-6.
+              10 FECHA-CIERRE-DIFHIST  PIC 9(6)     COMP-6.
+           05 NOM-PROV-DIFHIST         PIC X(30).
+           05 FEC-PROV-DIFHIST         PIC 9(8)     COMP-6.
+           05 DET-DIFHIST OCCURS 2 TIMES.
+              10 FECHA-DIFHIST         PIC 9(8)     COMP-6.
+              10 IMPORTE-DIFHIST       PIC S9(7)V99 COMP-3.
+              10 IMP-CAT-DIFHIST OCCURS 9 TIMES
+                                     PIC S9(7)V99 COMP-3.
+           05 FILLER                   PIC X(10).
