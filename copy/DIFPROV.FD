@@ -0,0 +1,16 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "DIF-PROV"  ***
+      *         """"""""""""""""""""""""""""""""
+       FD  DIF-PROV LABEL RECORD IS STANDARD.
+       01  REG-DIF-PROV.
+           05 CLAVE-DIF-PROV.
+              10 COD-PROV-DIF        PIC 9(4)     COMP-6.
+              10 NRO-COMP-DIF        PIC 9(6)     COMP-6.
+           05 CLAVE-DIF-FECHA.
+              10 FEC-PROV-DIF        PIC 9(8)     COMP-6.
+              10 COD-PROV-DIF-SEC    PIC 9(4)     COMP-6.
+           05 NOM-PROV-DIF           PIC X(30).
+           05 DET-DIF-PROV OCCURS 2 TIMES.
+              10 FECHA-DIF           PIC 9(8)     COMP-6.
+              10 IMPORTE-DIF         PIC S9(7)V99 COMP-3.
+              10 IMP-CAT-DIF OCCURS 9 TIMES
+                                     PIC S9(7)V99 COMP-3.
