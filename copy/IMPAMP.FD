@@ -0,0 +1,21 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "IMPAMP"  ***
+      *         """""""""""""""""""""""""""""""
+      *    AGOSTO 2026: archivo plano con el detalle de facturas y
+      *    remitos de proveedores recibido por via electronica, para
+      *    que "IMP-AMP" lo cargue sin necesidad de re-tipearlo.
+       FD  IMPAMP LABEL RECORD IS OMITTED.
+       01  REG-IMPAMP.
+           05 TIPO-COMP-IMP          PIC X(02).
+           88 ES-FACTURA-IMP         VALUE "FC".
+           88 ES-REMITO-IMP          VALUE "RM".
+           05 COD-PROV-IMP           PIC 9(4).
+           05 NRO-COMP-IMP           PIC 9(6).
+           05 FECHA-COMP-IMP         PIC 9(6).
+           05 SUCURSAL-IMP           PIC 9(2).
+           05 TROQUEL-IMP            PIC X(08).
+           05 CANTIDAD-IMP           PIC 9(5)V99.
+           05 COSTO-IMP              PIC 9(7)V99.
+           05 VENCIMIENTO-IMP        PIC 9(4).
+           05 DESC-PRODUCTO-IMP      PIC 9(3)V99.
+           05 IVA-RECEPCION-IMP      PIC X.
+           05 FILLER                 PIC X(10).
