@@ -0,0 +1,26 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "PEDIDO"  ***
+      *         """""""""""""""""""""""""""""""
+       FD  PEDIDO LABEL RECORD IS STANDARD.
+       01  REG-PEDIDO.
+           05 CLAVE-NUMERO-PEDIDO.
+              10 NUMERO-PEDIDO       PIC 9(6)     COMP-6.
+              10 ORDEN-1-PEDIDO      PIC 9(5)     COMP-1.
+           05 XNUMERO-PEDIDO REDEFINES CLAVE-NUMERO-PEDIDO
+                                     PIC 9(6)     COMP-6.
+           05 CLAVE-PROV-PEDIDO.
+              10 COD-DIST-PEDIDO     PIC 9(4)     COMP-6.
+              10 NUMERO-2-PEDIDO     PIC 9(6)     COMP-6.
+           05 CLAVE-AMP-PEDIDO       PIC 9(6)     COMP-6.
+           05 FECHA-PEDIDO           PIC 9(6)     COMP-6.
+           05 DESCRIPCION-PEDIDO     PIC X(30).
+           05 CANTIDAD-PEDIDO        PIC 9(6)     COMP-6.
+           05 CANT-RECEPCION         PIC 9(6)     COMP-6.
+           05 COSTO-PEDIDO           PIC 9(6)V99  COMP-6.
+           05 DATOS-RECEPCION.
+              10 FECHA-RECEPCION     PIC 9(8)     COMP-6.
+              10 TIPO-RECEPCION      PIC X(2).
+              10 NRO-RECEPCION       PIC 9(6)     COMP-6.
+              10 COSTO-RECEPCION     PIC 9(9)V99  COMP-6.
+              10 DESCUENTO-RECEPCION PIC 9(6)V99  COMP-6.
+              10 IMP-INT-RECEPCION   PIC 9(6)V99  COMP-6.
+           05 FILLER                 PIC X(10).
