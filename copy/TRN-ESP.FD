@@ -0,0 +1,12 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "TRN-ESP"  ***
+      *         """""""""""""""""""""""""""""""
+       FD  TRN-ESP LABEL RECORD IS STANDARD.
+       01  REG-TRN-ESP.
+           05 CLAVE-TRN-ESP.
+              10 FECHA-TRN-ESP       PIC 9(8)     COMP-6.
+              10 CODIGO-TRN-ESP      PIC 9(4)     COMP-6.
+              10 NUMERO-TRN-ESP      PIC 9(6)     COMP-6.
+              10 COD-TRN-TRN-ESP     PIC X(2).
+           05 NOMBRE-TRN-ESP         PIC X(30).
+           05 IMPORTE-TRN-ESP OCCURS 9 TIMES
+                                     PIC S9(7)V99 COMP-3.
