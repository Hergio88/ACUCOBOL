@@ -0,0 +1,14 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "VENCIM"  ***
+      *         """""""""""""""""""""""""""""""
+       FD  VENCIM LABEL RECORD IS STANDARD.
+       01  REG-VENCIM.
+           05 CLAVE-VENCIM.
+              10 COD-PROV-VENCIM     PIC 9(4)     COMP-6.
+              10 NROCOMP1-VENCIM     PIC 9(8)     COMP-6.
+              10 NROCOMP2-VENCIM     PIC 9(4)     COMP-6.
+           05 FEC-VTO-VENCIM         PIC 9(8)     COMP-6.
+           05 IMPORTE-VENCIM         PIC S9(9)V99 COMP-3.
+           05 FILLER                 PIC X(10).
+           66 CLAVE-SEC1-VENCIM      RENAMES FEC-VTO-VENCIM.
+           66 CLAVE-SEC2-VENCIM      RENAMES NROCOMP1-VENCIM
+                                     THRU NROCOMP2-VENCIM.
