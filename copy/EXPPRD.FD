@@ -0,0 +1,15 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "EXPPRD"  ***
+      *         """"""""""""""""""""""""""""""""
+      *    AGOSTO 2026: archivo plano de salida con los datos de
+      *    producto que "MOV-EXP" exporta en forma masiva para que
+      *    los sistemas de Punto de Venta y de Venta por Internet los
+      *    consuman sin acceder directamente al "AMP".
+       FD  EXPPRD LABEL RECORD IS OMITTED.
+       01  REG-EXPPRD.
+           05 TROQUEL-EXP            PIC X(08).
+           05 DESCRIPCION-EXP        PIC X(23).
+           05 PRECIO-EXP             PIC 9(8)V99.
+           05 EXISTENCIA-EXP         PIC 9(7).
+           05 VENCIMIENTO-EXP        PIC 9(4).
+           05 HUBO-PARTIDA-EXP       PIC X.
+           05 FILLER                 PIC X(9).
