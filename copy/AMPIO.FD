@@ -0,0 +1,14 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "AMPIO"  ***
+      *         """""""""""""""""""""""""""""""
+      *    28/02/03: productos que vienen en consignacion.
+      *    Refleja, partida por partida, la misma posicion relativa
+      *    que el producto tiene en el archivo "AMP".
+       FD  AMPIO LABEL RECORD IS STANDARD.
+       01  REG-AMPIO.
+           05 PARTIDA-AMPIO          OCCURS 5 TIMES.
+              10 ORIGEN-PARTIDAIO       PIC X.
+              10 COD-PROV-PARTIDAIO     PIC 9(4)     COMP-6.
+              10 FECHA-PARTIDAIO        PIC 9(6)     COMP-6.
+              10 COMPRA-PARTIDAIO       PIC 9(6)     COMP-6.
+              10 EXISTENCIA-PARTIDAIO   PIC 9(6)     COMP-6.
+              10 VENCIMIENTO-PARTIDAIO  PIC 9(4)     COMP-6.
