@@ -0,0 +1,20 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "AMPHIST"  ***
+      *         """"""""""""""""""""""""""""""""
+      *    090826: historico de partidas desplazadas fuera de las
+      *    5 posiciones de PARTIDA-AMP. Graba el detalle de la partida
+      *    mas antigua (origen, proveedor, fecha y vencimiento) antes
+      *    de que CALCULA-PONDERADOS la funda en el acumulado "?",
+      *    para no perder la trazabilidad del lote.
+       FD  AMPHIST LABEL RECORD IS STANDARD.
+       01  REG-AMPHIST.
+           05 CLAVE-AMPHIST.
+              10 TROQUEL-AMPHIST      PIC X(08).
+              10 FECHA-AMPHIST        PIC 9(6)     COMP-6.
+              10 NRO-COMP-AMPHIST     PIC 9(6)     COMP-6.
+           05 ORIGEN-AMPHIST          PIC X.
+           05 COD-PROV-AMPHIST        PIC 9(4)     COMP-6.
+           05 COMPRA-AMPHIST          PIC 9(6)     COMP-6.
+           05 EXISTENCIA-AMPHIST      PIC 9(6)     COMP-6.
+           05 VENCIMIENTO-AMPHIST     PIC 9(4)     COMP-6.
+           05 FECHA-CIERRE-AMPHIST    PIC 9(6)     COMP-6.
+           05 FILLER                  PIC X(10).
