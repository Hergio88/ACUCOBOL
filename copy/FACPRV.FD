@@ -0,0 +1,24 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "FACPRV01"  ***
+      *         """""""""""""""""""""""""""""""""
+       FD  FACPRV01 LABEL RECORD IS STANDARD.
+       01  REG-FACPRV.
+           05 CLAVE-FACPRV.
+              10 COD-PRV-FACPRV        PIC 9(4)     COMP-6.
+              10 NRO-CPTE-FACPRV       PIC 9(6)     COMP-6.
+           05 DATOS-FACPRV.
+              10 FEC-CPTE-FACPRV       PIC 9(8)     COMP-6.
+              10 TOT-NOM-MED-FACPRV    PIC S9(9)V99 COMP-3.
+              10 TOT-NOM-PER-FACPRV    PIC S9(9)V99 COMP-3.
+              10 TOT-NOM-ACC-FACPRV    PIC S9(9)V99 COMP-3.
+              10 IVA-GRV-MED-FACPRV    PIC S9(9)V99 COMP-3.
+              10 IVA-GRV-PER-FACPRV    PIC S9(9)V99 COMP-3.
+              10 IVA-GRV-ACC-FACPRV    PIC S9(9)V99 COMP-3.
+              10 IVA-EXN-MED-FACPRV    PIC S9(9)V99 COMP-3.
+              10 DESCUEN-MED-FACPRV    PIC S9(9)V99 COMP-3.
+              10 DESCUEN-PER-FACPRV    PIC S9(9)V99 COMP-3.
+              10 DESCUEN-ACC-FACPRV    PIC S9(9)V99 COMP-3.
+              10 EXENTO-FACPRV         PIC S9(9)V99 COMP-3.
+              10 GRAVADO1-FACPRV       PIC S9(9)V99 COMP-3.
+              10 GRAVADO2-FACPRV       PIC S9(9)V99 COMP-3.
+              10 TOT-PERCEP-FACPRV     PIC S9(9)V99 COMP-3.
+              10 TOT-P3337-FACPRV      PIC S9(9)V99 COMP-3.
