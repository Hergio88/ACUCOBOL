@@ -0,0 +1,13 @@
+      *    ***  DESCRIPCION DEL ARCHIVO "PROV"  ***
+      *         """""""""""""""""""""""""""""
+       FD  PROV LABEL RECORD IS STANDARD.
+       01  REG-PROV.
+           05 CLAVE-PROV.
+              10 COD-PROV            PIC 9(4)  COMP-6.
+           05 RAZON-SOCIAL           PIC X(30).
+           05 DOMICILIO-PROV         PIC X(30).
+           05 LOCALIDAD-PROV         PIC X(20).
+           05 TELEFONO-PROV          PIC X(15).
+           05 CUIT-PROV              PIC 9(11) COMP-6.
+           05 CLBSQ-PROV             PIC X(15).
+           05 FILLER                 PIC X(10).
