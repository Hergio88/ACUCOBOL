@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SMOV-PED.
+       AUTHOR.        DROGUERIA SUR.
+       INSTALLATION.  VILLARINO 52. BAHIA BLANCA.
+       DATE-WRITTEN.  AGOSTO 2026.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                             *
+      *         ***  OBJETIVOS DEL PROGRAMA "MOV-PED"  ***          *
+      *              """"""""""""""""""""""""""""""""               *
+      *                                                             *
+      *    LISTADO POR LOTE (BATCH) DE SUGERENCIA DE COMPRA, COM-   *
+      *    PARANDO LA EXISTENCIA TOTAL DE CADA PRODUCTO DEL "AMP"   *
+      *    (SUMA DE TOTALES-SUCURSAL) CONTRA SU PUNTO-PEDIDO-AMP Y  *
+      *    PUNTO-SEGURIDAD-AMP, AGRUPADO POR PROVEEDOR Y PESADO     *
+      *    POR LA CLASIFICACION ABC DEL PRODUCTO.-                  *
+      *                                                             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+
+      /    ***  D I V I S I O N   D E   M E D I O S  ***
+      *         """""""""""""""""""""""""""""""""""
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. DOS-UNIX-XENIX.
+       OBJECT-COMPUTER. DOS-UNIX-XENIX.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT AMP ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMP-N-01",
+                  ORGANIZATION IS RELATIVE,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-AMP.
+
+           SELECT WORK-PED ASSIGN TO DISK, "SORTWK-PED".
+
+           SELECT LO ASSIGN TO PRINT, FILE-LO,
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-LO.
+
+
+      /    ***  D I V I S I O N   D E   D A T O S  ***
+      *         """""""""""""""""""""""""""""""""
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
+      *         """""""""""""""""""""""""""""
+
+           COPY "AMP.FD".
+
+       SD  WORK-PED.
+       01  REG-WORK-PED.
+           05 WPROV-PED            PIC 9(4)     COMP-6.
+           05 WCLASE-PED           PIC X.
+           05 WTROQUEL-PED         PIC X(8).
+           05 WDESC-PED            PIC X(23).
+           05 WEXIST-PED           PIC 9(6)V99  COMP-6.
+           05 WPEDIDO-PED          PIC 9(6)V99  COMP-6.
+           05 WSEGURID-PED         PIC 9(6)V99  COMP-6.
+           05 WSUGERIDA-PED        PIC 9(6)V99  COMP-6.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "LO"  ***
+      *         """"""""""""""""""""""""""""
+
+       FD  LO LABEL RECORD IS OMITTED.
+       01  REG-132             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  LINEA-STATUS.
+           05 FILLER             PIC X(6) VALUE ",AMP:".
+           05 STATUS-AMP         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(4) VALUE ",LO:".
+           05 STATUS-LO          PIC X(2) VALUE SPACES.
+
+       01  OTROS-FILES.
+           05 FILE-LO             PIC X(07)  VALUE "PRINTER".
+
+       77  FIN-AMP                PIC X      VALUE "N".
+           88 NO-HAY-MAS-AMP      VALUE "S".
+       77  FIN-SORT-PED           PIC X      VALUE "N".
+           88 NO-HAY-MAS-SORT-PED VALUE "S".
+
+       77  IND-S                  PIC 99     VALUE ZEROES.
+       77  EXIST-TOTAL-AMP        PIC 9(6)V99 COMP-6.
+       77  PROV-ACTUAL            PIC 9(4)   COMP-6.
+       77  PROV-ANTERIOR          PIC 9(4)   COMP-6  VALUE ZEROES.
+       77  PAGINA                 PIC 9(4)   VALUE ZEROES.
+       77  LINEAS-HOJA            PIC 9(2)   VALUE ZEROES.
+       77  MAX-LINEAS             PIC 9(2)   VALUE 54.
+       77  HUBO-DETALLE           PIC X      VALUE "N".
+           88 NO-HUBO-DETALLE     VALUE "N".
+
+       01  FECHA-HOY-R.
+           05 ANO-HOY             PIC 9(2).
+           05 MES-HOY             PIC 9(2).
+           05 DIA-HOY             PIC 9(2).
+
+       01  FECHA-EDIT-HOY.
+           05 DIA-ED-HOY          PIC 9(2).
+           05 MES-ED-HOY          PIC 9(2).
+           05 ANO-ED-HOY          PIC 9(2).
+       01  FECHA-EDIT-HOY-R REDEFINES FECHA-EDIT-HOY
+                                  PIC 9(6).
+
+       01  LIN-TIT-1.
+           05 FILLER              PIC X(30)
+                  VALUE "DROGUERIA SUR - SUGERENCIA DE ".
+           05 FILLER              PIC X(25)
+                  VALUE "COMPRA POR PROVEEDOR".
+           05 FILLER              PIC X(9)  VALUE " Fecha: ".
+           05 LFEC-TIT-1          PIC 99/99/99.
+           05 FILLER              PIC X(8)  VALUE " Hoja: ".
+           05 LPAG-TIT-1          PIC ZZZ9.
+
+       01  LIN-TIT-PROV.
+           05 FILLER              PIC X(14) VALUE "Proveedor Cod.".
+           05 LPROV-TIT           PIC ZZZ9.
+
+       01  LIN-TIT-2.
+           05 FILLER              PIC X(9)  VALUE "Troquel  ".
+           05 FILLER              PIC X(27)
+                  VALUE "Descripcion                ".
+           05 FILLER              PIC X(4)  VALUE "ABC ".
+           05 FILLER              PIC X(10) VALUE "Existenc. ".
+           05 FILLER              PIC X(10) VALUE "P.Pedido  ".
+           05 FILLER              PIC X(10) VALUE "P.Segurid.".
+           05 FILLER              PIC X(14) VALUE " Sugerido".
+
+       01  LIN-DET.
+           05 LTROQUEL-DET        PIC X(9).
+           05 LDESC-DET           PIC X(27).
+           05 LCLASE-DET          PIC XBB.
+           05 LEXIST-DET          PIC ZZZZ9,99B.
+           05 LPEDIDO-DET         PIC ZZZZ9,99B.
+           05 LSEGURID-DET        PIC ZZZZ9,99B.
+           05 LSUGERIDA-DET       PIC ZZZZ9,99-.
+
+       01  LIN-SIN-DATOS.
+           05 FILLER              PIC X(45)
+                  VALUE "No hay productos por debajo del punto de pedi".
+           05 FILLER              PIC X(4)  VALUE "do.".
+
+
+      /    ***  D I V I S I O N   D E   P R O C E D I M I E N T O S  ***
+      *         """""""""""""""""""""""""""""""""""""""""""""""""""
+
+       PROCEDURE DIVISION.
+
+       0-MAINLINE.
+           OPEN OUTPUT LO.
+           ACCEPT FECHA-HOY-R FROM DATE.
+           MOVE ZEROES TO PAGINA.
+           SORT WORK-PED
+                ASCENDING KEY WPROV-PED
+                ASCENDING KEY WCLASE-PED
+                DESCENDING KEY WSUGERIDA-PED
+                INPUT PROCEDURE  IS 1000-CARGA-SORT
+                OUTPUT PROCEDURE IS 2000-IMPRIME-SORT.
+           IF NO-HUBO-DETALLE
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO,
+              WRITE REG-132 FROM LIN-SIN-DATOS AFTER ADVANCING 2 LINES.
+           CLOSE LO.
+           STOP RUN.
+
+       1000-CARGA-SORT.
+           OPEN INPUT AMP.
+           IF STATUS-AMP NOT = "00" AND STATUS-AMP NOT = "05"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO AMP ! STATUS: "
+                      STATUS-AMP,
+              STOP RUN.
+           READ AMP NEXT RECORD AT END MOVE "S" TO FIN-AMP.
+           PERFORM 1100-CARGA-UN-PRODUCTO
+                   THRU FIN-1100-CARGA-UN-PRODUCTO
+                   UNTIL NO-HAY-MAS-AMP.
+           CLOSE AMP.
+       FIN-1000-CARGA-SORT.
+
+       1100-CARGA-UN-PRODUCTO.
+           IF PUNTO-PEDIDO-AMP NOT = ZEROES
+              PERFORM 1200-EVALUA-PUNTO-PEDIDO
+                      THRU FIN-1200-EVALUA-PUNTO-PEDIDO.
+           READ AMP NEXT RECORD AT END MOVE "S" TO FIN-AMP.
+       FIN-1100-CARGA-UN-PRODUCTO.
+
+       1200-EVALUA-PUNTO-PEDIDO.
+           MOVE ZEROES TO EXIST-TOTAL-AMP.
+           PERFORM 1300-SUMA-SUCURSAL THRU FIN-1300-SUMA-SUCURSAL
+                   VARYING IND-S FROM 1 BY 1 UNTIL IND-S > 10.
+           IF EXIST-TOTAL-AMP >= PUNTO-PEDIDO-AMP
+              GO TO FIN-1200-EVALUA-PUNTO-PEDIDO.
+           MOVE COD-PROV-PARTIDA(1)   TO WPROV-PED.
+           MOVE ABC-STOCK-AMP         TO WCLASE-PED.
+           MOVE TROQUEL-AMP           TO WTROQUEL-PED.
+           MOVE RDESCRIPCION-AMP      TO WDESC-PED.
+           MOVE EXIST-TOTAL-AMP       TO WEXIST-PED.
+           MOVE PUNTO-PEDIDO-AMP      TO WPEDIDO-PED.
+           MOVE PUNTO-SEGURIDAD-AMP   TO WSEGURID-PED.
+           COMPUTE WSUGERIDA-PED = PUNTO-PEDIDO-AMP
+                                 + PUNTO-SEGURIDAD-AMP
+                                 - EXIST-TOTAL-AMP.
+           RELEASE REG-WORK-PED.
+       FIN-1200-EVALUA-PUNTO-PEDIDO.
+
+       1300-SUMA-SUCURSAL.
+           ADD EXISTENCIA-SUC(IND-S) TO EXIST-TOTAL-AMP.
+       FIN-1300-SUMA-SUCURSAL.
+
+       2000-IMPRIME-SORT.
+           RETURN WORK-PED AT END MOVE "S" TO FIN-SORT-PED.
+           PERFORM 2100-IMPRIME-UNO THRU FIN-2100-IMPRIME-UNO
+                   UNTIL NO-HAY-MAS-SORT-PED.
+       FIN-2000-IMPRIME-SORT.
+
+       2100-IMPRIME-UNO.
+           IF PAGINA = ZEROES
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           IF WPROV-PED NOT = PROV-ANTERIOR
+              PERFORM IMPRIME-PROVEEDOR THRU FIN-IMPRIME-PROVEEDOR.
+           PERFORM IMPRIME-DETALLE THRU FIN-IMPRIME-DETALLE.
+           MOVE "S" TO HUBO-DETALLE.
+           RETURN WORK-PED AT END MOVE "S" TO FIN-SORT-PED.
+       FIN-2100-IMPRIME-UNO.
+
+       IMPRIME-PROVEEDOR.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           MOVE WPROV-PED          TO PROV-ANTERIOR.
+           MOVE WPROV-PED          TO LPROV-TIT.
+           WRITE REG-132 FROM LIN-TIT-PROV AFTER ADVANCING 2 LINES.
+           WRITE REG-132 FROM LIN-TIT-2    AFTER ADVANCING 1 LINE.
+           ADD 3 TO LINEAS-HOJA.
+       FIN-IMPRIME-PROVEEDOR.
+
+       IMPRIME-DETALLE.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO,
+              PERFORM IMPRIME-PROVEEDOR  THRU FIN-IMPRIME-PROVEEDOR.
+           MOVE WTROQUEL-PED       TO LTROQUEL-DET.
+           MOVE WDESC-PED          TO LDESC-DET.
+           MOVE WCLASE-PED         TO LCLASE-DET.
+           MOVE WEXIST-PED         TO LEXIST-DET.
+           MOVE WPEDIDO-PED        TO LPEDIDO-DET.
+           MOVE WSEGURID-PED       TO LSEGURID-DET.
+           MOVE WSUGERIDA-PED      TO LSUGERIDA-DET.
+           WRITE REG-132 FROM LIN-DET AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINEAS-HOJA.
+       FIN-IMPRIME-DETALLE.
+
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO PAGINA.
+           MOVE PAGINA             TO LPAG-TIT-1.
+           MOVE DIA-HOY            TO DIA-ED-HOY.
+           MOVE MES-HOY            TO MES-ED-HOY.
+           MOVE ANO-HOY            TO ANO-ED-HOY.
+           MOVE FECHA-EDIT-HOY-R   TO LFEC-TIT-1.
+           IF PAGINA > 1
+              WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING PAGE
+           ELSE
+              WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING 1 LINE.
+           MOVE 1 TO LINEAS-HOJA.
+       FIN-IMPRIME-ENCABEZADO.
+
+       END PROGRAM SMOV-PED.
