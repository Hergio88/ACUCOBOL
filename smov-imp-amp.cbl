@@ -0,0 +1,653 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SMOV-IMP.
+       AUTHOR.        DROGUERIA SUR.
+       INSTALLATION.  VILLARINO 52. BAHIA BLANCA.
+       DATE-WRITTEN.  AGOSTO 2026.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                             *
+      *         ***  OBJETIVOS DEL PROGRAMA "MOV-IMP"  ***          *
+      *              """"""""""""""""""""""""""""""""               *
+      *                                                             *
+      *    CARGA POR LOTE (BATCH) DE FACTURAS Y REMITOS DE PROVEE-  *
+      *    DORES RECIBIDOS POR VIA ELECTRONICA (ARCHIVO "IMPAMP"),  *
+      *    APLICANDO A "AMP" Y "TRNAMP" LA MISMA LOGICA DE CARGA DE *
+      *    PARTIDA QUE "MOV-AMP" USA EN LAS RUTINAS "RUT-FC" Y      *
+      *    "RUT-RM", Y ACUMULANDO EN "FACPRV01" LOS IMPORTES DE LAS *
+      *    FACTURAS ("FC"), PARA NO TENER QUE RE-TIPEAR A MANO UNA  *
+      *    INFORMACION QUE EL PROVEEDOR YA ENVIO EN FORMA DIGITAL.- *
+      *                                                             *
+      *    NO ACTUALIZA "AMP-P"/"FCISPR" (ponderado detallado),     *
+      *    "PEDIDO" (reposicion), "TRN-ESP" NI "DIF-PROV"; ESAS     *
+      *    CONCILIACIONES SIGUEN HACIENDOSE A MANO DESDE "MOV-AMP"  *
+      *    CUANDO CORRESPONDA (ver notas en el legajo del sistema). *
+      *                                                             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+
+      /    ***  D I V I S I O N   D E   M E D I O S  ***
+      *         """""""""""""""""""""""""""""""""""
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. DOS-UNIX-XENIX.
+       OBJECT-COMPUTER. DOS-UNIX-XENIX.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT IMPAMP ASSIGN TO DISK, "IMPAMP-01",
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-IMPAMP.
+
+           SELECT AMP ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMP-N-01",
+                  ORGANIZATION IS RELATIVE,
+                  ACCESS MODE  IS RANDOM,
+                  RELATIVE KEY IS CLAVE-AMP,
+                  FILE STATUS  IS STATUS-AMP.
+
+           SELECT AID ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AID-N-01",
+                  ORGANIZATION IS INDEXED,
+                  ACCESS MODE  IS DYNAMIC,
+                  RECORD KEY   IS CLAVE-AID-TROQUEL,
+                  FILE STATUS  IS STATUS-AID.
+
+           SELECT TRNAMP ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/TRNAMP01",
+                  ORGANIZATION IS INDEXED,
+                  ACCESS MODE  IS DYNAMIC,
+                  RECORD KEY   IS CLAVE-TRNAMP,
+                  FILE STATUS  IS STATUS-TRNAMP.
+
+           SELECT FACPRV01 ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/PROV/FACPRV01",
+                  ORGANIZATION IS INDEXED,
+                  ACCESS MODE  IS DYNAMIC,
+                  RECORD KEY   IS CLAVE-FACPRV,
+                  FILE STATUS  IS STATUS-FACPRV01.
+
+           SELECT AMPHIST ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMPHIST1",
+                  ORGANIZATION IS INDEXED,
+                  ACCESS MODE  IS DYNAMIC,
+                  RECORD KEY   IS CLAVE-AMPHIST,
+                  FILE STATUS  IS STATUS-AMPHIST.
+
+           SELECT LO ASSIGN TO PRINT, FILE-LO,
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-LO.
+
+
+      /    ***  D I V I S I O N   D E   D A T O S  ***
+      *         """""""""""""""""""""""""""""""""
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "IMPAMP"  ***
+      *         """""""""""""""""""""""""""""""""
+
+           COPY "IMPAMP.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
+      *         """""""""""""""""""""""""""""
+
+           COPY "AMP.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AID"  ***
+      *         """""""""""""""""""""""""""""
+
+       FD  AID LABEL RECORD IS STANDARD.
+       01  REG-AID.
+           05 CLAVE-AID-TROQUEL.
+              10 TROQUEL-AID.
+                 15 IM-X3 PIC X OCCURS 8 TIMES.
+           05 CLAVE-AID-LABORATORIO.
+              10 COD-LAB-AID             PIC 9(4) COMP-6.
+              10 LIN-LAB-AID             PIC X(6).
+           05 CLAVE-AID-ALFANUMERICA.
+              10 CLAVE-ALFAN-AID         PIC X(12).
+              10 POS-REL-AID             PIC 9(5) COMP-1.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "TRNAMP"  ***
+      *         """"""""""""""""""""""""""""""""
+
+       FD  TRNAMP LABEL RECORD IS STANDARD.
+       01  REG-TRNAMP.
+           05 CLAVE-TRNAMP.
+              10 SUCURSAL-TRN  PIC 9(02)    COMP-6.
+              10 CATEGORIA-TRN PIC 9(01).
+              10 CODIGO-TRN    PIC X(02).
+              10 NUMERO-TRN    PIC 9(06)    COMP-6.
+              10 REGISTRO-TRN  PIC 9(04)    COMP-6.
+           05 A-SUCURSAL-TRN   PIC 9(02)    COMP-6.
+           05 FECHA-TRN        PIC 9(06)    COMP-6.
+           05 TROQUEL-TRN      PIC X(08).
+           05 DESC-PROD-TRN    PIC X(30).
+           05 CANTIDAD-TRN     PIC S9(5)V99 COMP-3.
+           05 COSTO-PRECIO-TRN PIC S9(9)V99 COMP-3.
+           05 VENCIMIENTO-TRN  PIC 9(04)    COMP-6.
+           05 QUIEN-TRN.
+              10 ARTEFACTO-TRN PIC X(07).
+              10 OPERADORA-TRN PIC X(02).
+              10 HORA-MINU-TRN PIC 9(04)    COMP-6.
+           05 IMPUTACION       OCCURS 5 TIMES.
+              10 ORIG-IMP-TRN  PIC X(01).
+              10 PROV-IMP-TRN  PIC 9(04)    COMP-6.
+              10 FECHA-IMP-TRN PIC 9(06)    COMP-6.
+              10 COMPR-IMP-TRN PIC 9(06)    COMP-6.
+              10 CANT-IMP-TRN  PIC 9(06)    COMP-6.
+              10 VTO-IMP-TRN   PIC 9(04)    COMP-6.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "FACPRV01"  ***
+      *         """""""""""""""""""""""""""""""""
+
+           COPY "FACPRV.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMPHIST"  ***
+      *         """"""""""""""""""""""""""""""""
+
+           COPY "AMPHIST.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "LO"  ***
+      *         """"""""""""""""""""""""""""
+
+       FD  LO LABEL RECORD IS OMITTED.
+       01  REG-132             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  LINEA-STATUS.
+           05 FILLER             PIC X(7) VALUE ",IMP:".
+           05 STATUS-IMPAMP      PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(5) VALUE ",AMP:".
+           05 STATUS-AMP         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(5) VALUE ",AID:".
+           05 STATUS-AID         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(8) VALUE ",TRNAMP:".
+           05 STATUS-TRNAMP      PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(9) VALUE ",FACPRV:".
+           05 STATUS-FACPRV01    PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(9) VALUE ",AMPHIST:".
+           05 STATUS-AMPHIST     PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(4) VALUE ",LO:".
+           05 STATUS-LO          PIC X(2) VALUE SPACES.
+
+       01  OTROS-FILES.
+           05 FILE-LO             PIC X(07)  VALUE "PRINTER".
+
+       77  FIN-IMPAMP             PIC X      VALUE "N".
+           88 NO-HAY-MAS-IMPAMP   VALUE "S".
+       77  PRODUCTO-OK            PIC X      VALUE "S".
+           88 HALLADO-PRODUCTO    VALUE "S".
+           88 NO-HALLADO-PRODUCTO VALUE "N".
+       77  HAY-REMITO-ABIERTO     PIC X      VALUE "N".
+           88 SI-REMITO-ABIERTO   VALUE "S".
+           88 NO-REMITO-ABIERTO   VALUE "N".
+       77  IND-REMITO             PIC 9(4)   COMP-1.
+       77  SUCURSAL-OK            PIC X      VALUE "S".
+           88 SUCURSAL-VALIDA     VALUE "S".
+           88 SUCURSAL-INVALIDA   VALUE "N".
+
+       77  CLAVE-AMP              PIC 9(6)     VALUE IS 1.
+       77  IND                    PIC 9(4)     COMP-1.
+       77  IND-P                  PIC 9(4)     COMP-1.
+       77  IND-REINTENTO          PIC 9(2)     COMP-1  VALUE ZEROES.
+       77  CONTADOR-TRN           PIC 9(4)     COMP-6  VALUE ZEROES.
+       77  EXIST-FACTURA          PIC S9(5)    COMP-3  VALUE ZEROES.
+       77  AUXILIAR               PIC S9(7)V99 COMP-3.
+       77  INTERMEDIO             PIC S9(7)V99 COMP-3.
+       77  INTERMEDIO2            PIC S9(7)V99 COMP-3.
+       77  IVA-WK                 PIC V99.
+
+       77  TOT-LEIDOS             PIC 9(6)     VALUE ZEROES.
+       77  TOT-CARGADOS           PIC 9(6)     VALUE ZEROES.
+       77  TOT-RECHAZADOS         PIC 9(6)     VALUE ZEROES.
+       77  TOT-AMPHIST-DUP        PIC 9(6)     VALUE ZEROES.
+       77  TOT-REMITO-ABIERTO     PIC 9(6)     VALUE ZEROES.
+       77  TOT-SUCURSAL-INVAL     PIC 9(6)     VALUE ZEROES.
+
+       01  FECHA-COMPLETA.
+           05 CENTURIA            PIC 99   COMP-6.
+           05 FECHA-8             PIC 9(6) COMP-6.
+           05 RFECHA-8   REDEFINES FECHA-8.
+              10 ANO-8             PIC 99 COMP-6.
+              10 FILLER            PIC 9(4).
+       01  RFECHA-COMPLETA REDEFINES FECHA-COMPLETA PIC 9(8) COMP-6.
+
+       01  FECHA-HOY-R.
+           05 ANO-HOY             PIC 9(2).
+           05 MES-HOY             PIC 9(2).
+           05 DIA-HOY             PIC 9(2).
+       01  FECHA-HOY-6 REDEFINES FECHA-HOY-R PIC 9(6).
+
+       01  LIN-TIT-1.
+           05 FILLER              PIC X(30)
+                  VALUE "DROGUERIA SUR - CARGA ELECTRO-".
+           05 FILLER              PIC X(25)
+                  VALUE "NICA DE COMPROBANTES     ".
+           05 FILLER              PIC X(9)  VALUE " Fecha: ".
+           05 LFEC-TIT-1          PIC 99/99/99.
+
+       01  LIN-TIT-2.
+           05 FILLER              PIC X(4)  VALUE "Tipo".
+           05 FILLER              PIC X(6)  VALUE " Prov.".
+           05 FILLER              PIC X(8)  VALUE " Comp. ".
+           05 FILLER              PIC X(9)  VALUE "Troquel  ".
+           05 FILLER              PIC X(13) VALUE " Cantidad    ".
+           05 FILLER              PIC X(30) VALUE " Observaciones".
+
+       01  LIN-DET.
+           05 LTIPO-DET           PIC X(4).
+           05 LPROV-DET           PIC ZZZ9B.
+           05 LCOMP-DET           PIC ZZZZZ9B.
+           05 LTROQUEL-DET        PIC X(9).
+           05 LCANT-DET           PIC ZZZZ9,99B.
+           05 LOBSERV-DET         PIC X(30).
+
+       01  LIN-RESUMEN.
+           05 FILLER              PIC X(20) VALUE "Lineas leidas......".
+           05 LLEIDOS-RES         PIC ZZZZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE "Lineas cargadas....".
+           05 LCARGADOS-RES       PIC ZZZZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE "Lineas rechazadas..".
+           05 LRECHAZADOS-RES     PIC ZZZZZ9.
+
+       01  LIN-RESUMEN-2.
+           05 FILLER              PIC X(34)
+                  VALUE "Partidas no archivadas en AMPHIST".
+           05 FILLER              PIC X(6)  VALUE " (dup)".
+           05 LAMPHISTDUP-RES     PIC ZZZZZ9.
+
+       01  LIN-RESUMEN-3.
+           05 FILLER              PIC X(40)
+                  VALUE "Facturas rechazadas por remito abierto".
+           05 LREMABIERTO-RES     PIC ZZZZZ9.
+
+       01  LIN-RESUMEN-4.
+           05 FILLER              PIC X(40)
+                  VALUE "Lineas rechazadas por division invalida".
+           05 LSUCINVAL-RES       PIC ZZZZZ9.
+
+
+      /    ***  D I V I S I O N   D E   P R O C E D I M I E N T O S  ***
+      *         """""""""""""""""""""""""""""""""""""""""""""""""""
+
+       PROCEDURE DIVISION.
+
+       0-MAINLINE.
+           PERFORM 0100-INICIA THRU FIN-0100-INICIA.
+           PERFORM 1000-PROCESA-ARCHIVO THRU FIN-1000-PROCESA-ARCHIVO.
+           PERFORM 9000-IMPRIME-RESUMEN THRU FIN-9000-IMPRIME-RESUMEN.
+           CLOSE IMPAMP, AMP, AID, TRNAMP, FACPRV01, AMPHIST, LO.
+           STOP RUN.
+
+       0100-INICIA.
+           OPEN INPUT  IMPAMP, AID.
+           OPEN I-O    AMP, TRNAMP, FACPRV01, AMPHIST.
+           OPEN OUTPUT LO.
+           ACCEPT FECHA-HOY-R FROM DATE.
+           MOVE FECHA-HOY-6       TO LFEC-TIT-1.
+           WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING 1 LINE.
+           WRITE REG-132 FROM LIN-TIT-2 AFTER ADVANCING 2 LINES.
+           READ IMPAMP AT END MOVE "S" TO FIN-IMPAMP.
+       FIN-0100-INICIA.
+
+       1000-PROCESA-ARCHIVO.
+           PERFORM 1100-PROCESA-UN-REGISTRO
+                   THRU FIN-1100-PROCESA-UN-REGISTRO
+                   UNTIL NO-HAY-MAS-IMPAMP.
+       FIN-1000-PROCESA-ARCHIVO.
+
+       1100-PROCESA-UN-REGISTRO.
+           ADD  1                 TO TOT-LEIDOS.
+           MOVE "S"                TO PRODUCTO-OK.
+           MOVE "N"                TO HAY-REMITO-ABIERTO.
+           PERFORM 1200-UBICA-PRODUCTO THRU FIN-1200-UBICA-PRODUCTO.
+           IF HALLADO-PRODUCTO
+               PERFORM 1220-VALIDA-SUCURSAL
+                       THRU FIN-1220-VALIDA-SUCURSAL,
+               IF SUCURSAL-VALIDA AND ES-FACTURA-IMP
+                   PERFORM 1320-BUSCA-REMITO-ABIERTO
+                           THRU FIN-1320-BUSCA-REMITO
+               END-IF
+           END-IF.
+           IF NO-HALLADO-PRODUCTO
+               ADD  1              TO TOT-RECHAZADOS,
+               MOVE "NO EXISTE EL TROQUEL EN EL MAESTRO (AID/AMP)"
+                                   TO LOBSERV-DET
+           ELSE
+               IF SUCURSAL-INVALIDA
+                   ADD  1          TO TOT-RECHAZADOS,
+                   ADD  1          TO TOT-SUCURSAL-INVAL,
+                   MOVE "DIVISION INCORRECTA !" TO LOBSERV-DET
+               ELSE
+                   IF SI-REMITO-ABIERTO
+                       ADD  1          TO TOT-RECHAZADOS,
+                       ADD  1          TO TOT-REMITO-ABIERTO,
+                       MOVE "REMITO ABIERTO, VER MOV-AMP" TO LOBSERV-DET
+                   ELSE
+                       PERFORM 1300-CARGA-TRANSACCION
+                               THRU FIN-1300-CARGA-TRANSACCION,
+                       ADD  1          TO TOT-CARGADOS,
+                       MOVE SPACES     TO LOBSERV-DET
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 1800-IMPRIME-DETALLE THRU FIN-1800-IMPRIME-DETALLE.
+           READ IMPAMP AT END MOVE "S" TO FIN-IMPAMP.
+       FIN-1100-PROCESA-UN-REGISTRO.
+
+       1200-UBICA-PRODUCTO.
+           MOVE TROQUEL-IMP        TO TROQUEL-AID.
+           START AID KEY IS = CLAVE-AID-TROQUEL
+                 INVALID KEY MOVE "N" TO PRODUCTO-OK.
+           IF NO-HALLADO-PRODUCTO  GO TO FIN-1200-UBICA-PRODUCTO.
+           READ AID RECORD
+                INVALID KEY MOVE "N" TO PRODUCTO-OK.
+           IF NO-HALLADO-PRODUCTO  GO TO FIN-1200-UBICA-PRODUCTO.
+           MOVE POS-REL-AID        TO CLAVE-AMP.
+           MOVE ZEROES             TO IND-REINTENTO.
+       C-LEE-AMP.
+           READ AMP RECORD
+                INVALID KEY MOVE "N" TO PRODUCTO-OK.
+           IF STATUS-AMP = "99"
+               PERFORM 1210-ESPERA-DESBLOQUEO THRU FIN-1210-ESPERA,
+               GO TO C-LEE-AMP.
+       FIN-1200-UBICA-PRODUCTO.
+
+      *....El registro de "AMP" esta bloqueado por otro proceso; en vez
+      *....de reintentar sin limite (como hacia antes "MOV-AMP"), se
+      *....espera un instante y se reintenta un numero acotado de
+      *....veces antes de abortar la corrida.
+       1210-ESPERA-DESBLOQUEO.
+           ADD  1                  TO IND-REINTENTO.
+           IF IND-REINTENTO > 10
+               DISPLAY "NO SE PUDO LEER EL PRODUCTO " TROQUEL-IMP
+                       " (archivo AMP permanece ocupado). ABORTO.",
+               PERFORM 9000-IMPRIME-RESUMEN
+                       THRU FIN-9000-IMPRIME-RESUMEN,
+               CLOSE IMPAMP, AMP, AID, TRNAMP, FACPRV01, AMPHIST, LO,
+               STOP RUN.
+           CALL "C$SLEEP" USING 1.
+       FIN-1210-ESPERA.
+
+      *....Misma restriccion que "P-COD-SUC" de "MOV-AMP": las facturas
+      *....se imputan siempre al deposito principal (el operador ni
+      *....siquiera elige sucursal para "FC"), y los remitos solo pueden
+      *....ir al deposito principal o al de IOMA; cualquier otro valor
+      *....de "SUCURSAL-IMP" (incluido 0 o fuera de las 10 posiciones de
+      *...."EXISTENCIA-SUC") queda fuera de rango y se rechaza la linea.
+       1220-VALIDA-SUCURSAL.
+           MOVE "S"                 TO SUCURSAL-OK.
+           IF ES-FACTURA-IMP
+               IF SUCURSAL-IMP NOT = 01
+                   MOVE "N"         TO SUCURSAL-OK
+               END-IF
+           ELSE
+               IF SUCURSAL-IMP NOT = 01 AND SUCURSAL-IMP NOT = 04
+                   MOVE "N"         TO SUCURSAL-OK
+               END-IF
+           END-IF.
+       FIN-1220-VALIDA-SUCURSAL.
+
+      *....Una factura electronica que confirma un remito ya cargado no
+      *....se puede casar automaticamente con "DESCUENTA-REMITO" (eso
+      *....requiere la confirmacion de cantidad exacta que solo da el
+      *....operador, "RESP-REMITO"/"CONFIRMACION" en "MOV-AMP"); cargar
+      *....la factura como lote nuevo duplicaria la existencia que el
+      *....remito ya sumo. Se detecta el remito abierto del mismo
+      *....proveedor y se rechaza la linea para que se reconcilie a
+      *....mano desde "MOV-AMP", igual que "AMP-P"/"PEDIDO"/"DIF-PROV".
+       1320-BUSCA-REMITO-ABIERTO.
+           MOVE "N"                    TO HAY-REMITO-ABIERTO.
+           MOVE 1                      TO IND-REMITO.
+       C-CICLO-BUSCA-REMITO.
+           IF (ORIGEN-PARTIDA(IND-REMITO)   = "R") AND
+              (COD-PROV-PARTIDA(IND-REMITO) = COD-PROV-IMP)
+               MOVE "S"                TO HAY-REMITO-ABIERTO
+           ELSE
+               ADD  1                  TO IND-REMITO,
+               IF IND-REMITO NOT > 5   GO TO C-CICLO-BUSCA-REMITO.
+       FIN-1320-BUSCA-REMITO.
+
+       1300-CARGA-TRANSACCION.
+           MOVE ZEROES             TO EXIST-FACTURA.
+           PERFORM 1310-SUMA-EXIST-FACTURA THRU FIN-1310-SUMA-EXIST
+                   VARYING IND-P FROM 1 BY 1 UNTIL IND-P > 5.
+           PERFORM 1400-BUSCA-LUGAR THRU FIN-1400-BUSCA-LUGAR.
+           IF ES-REMITO-IMP
+               MOVE "R"            TO ORIGEN-PARTIDA     (IND-P)
+           ELSE
+               MOVE "F"            TO ORIGEN-PARTIDA     (IND-P).
+           MOVE COD-PROV-IMP       TO COD-PROV-PARTIDA   (IND-P).
+           MOVE FECHA-COMP-IMP     TO FECHA-PARTIDA      (IND-P).
+           MOVE VENCIMIENTO-IMP    TO VENCIMIENTO-PARTIDA(IND-P).
+           MOVE CANTIDAD-IMP       TO COMPRA-PARTIDA     (IND-P),
+                                       EXISTENCIA-PARTIDA(IND-P).
+           ADD  CANTIDAD-IMP       TO EXISTENCIA-SUC(SUCURSAL-IMP).
+           MOVE PARTIDA-AMP(IND-P) TO IMPUTACION(1).
+           IF ES-FACTURA-IMP
+               IF (TIPO-COSTO-AMP NOT = "L" AND COSTO-IMP NOT = ZEROES)
+                   MOVE COSTO-IMP       TO COSTO-ULTIMO-AMP,
+                   MOVE FECHA-COMP-IMP  TO FECHA-COSTO-AMP
+               END-IF,
+               PERFORM 1600-GRABA-FACPRV THRU FIN-1600-GRABA-FACPRV.
+           PERFORM 1700-GRABA-TRNAMP THRU FIN-1700-GRABA-TRNAMP.
+           PERFORM 1750-REGRABA-AMP  THRU FIN-1750-REGRABA-AMP.
+       FIN-1300-CARGA-TRANSACCION.
+
+       1310-SUMA-EXIST-FACTURA.
+           IF ORIGEN-PARTIDA(IND-P) NOT = "R"
+               ADD EXISTENCIA-PARTIDA(IND-P) TO EXIST-FACTURA.
+       FIN-1310-SUMA-EXIST.
+
+      *....Misma logica que "BUSQUEDA-LUGAR" de "MOV-AMP": busca la
+      *....primera partida libre; si las 5 estan ocupadas, pondera la
+      *....mas antigua contra el acumulado "?" y corre el resto, pero
+      *....archivando antes en "AMPHIST" el detalle de la que se pierde.
+       1400-BUSCA-LUGAR.
+           MOVE 1                   TO IND-P.
+       C-CICLO-BUSCA-LUGAR.
+           IF FECHA-PARTIDA(IND-P) = ZEROES GO TO FIN-1400-BUSCA-LUGAR.
+           ADD  1                   TO IND-P.
+           IF IND-P NOT > 5         GO TO C-CICLO-BUSCA-LUGAR.
+           MOVE 5                   TO IND-P.
+           PERFORM 1500-ARCHIVA-PARTIDA THRU FIN-1500-ARCHIVA-PARTIDA.
+           MOVE "?"                 TO ORIGEN-PARTIDA     (2).
+           MOVE 5012                TO VENCIMIENTO-PARTIDA(2).
+           ADD  EXISTENCIA-PARTIDA(1) TO EXISTENCIA-PARTIDA (2).
+           ADD  COMPRA-PARTIDA    (1) TO COMPRA-PARTIDA     (2).
+           MOVE PARTIDA-AMP       (2) TO PARTIDA-AMP        (1).
+           MOVE PARTIDA-AMP       (3) TO PARTIDA-AMP        (2).
+           MOVE PARTIDA-AMP       (4) TO PARTIDA-AMP        (3).
+           MOVE PARTIDA-AMP       (5) TO PARTIDA-AMP        (4).
+           MOVE LOW-VALUES            TO PARTIDA-AMP        (5).
+       FIN-1400-BUSCA-LUGAR.
+
+       1500-ARCHIVA-PARTIDA.
+           MOVE TROQUEL-AMP            TO TROQUEL-AMPHIST.
+           MOVE FECHA-PARTIDA(1)       TO FECHA-AMPHIST.
+           MOVE NRO-COMP-IMP           TO NRO-COMP-AMPHIST.
+           MOVE ORIGEN-PARTIDA(1)      TO ORIGEN-AMPHIST.
+           MOVE COD-PROV-PARTIDA(1)    TO COD-PROV-AMPHIST.
+           MOVE COMPRA-PARTIDA(1)      TO COMPRA-AMPHIST.
+           MOVE EXISTENCIA-PARTIDA(1)  TO EXISTENCIA-AMPHIST.
+           MOVE VENCIMIENTO-PARTIDA(1) TO VENCIMIENTO-AMPHIST.
+           MOVE FECHA-HOY-6            TO FECHA-CIERRE-AMPHIST.
+           WRITE REG-AMPHIST
+               INVALID KEY
+                   DISPLAY "AVISO: CLAVE DUPLICADA EN AMPHIST, NO SE"
+                           " PUDO ARCHIVAR LA PARTIDA DEL TROQUEL "
+                           TROQUEL-AMPHIST,
+                   ADD  1              TO TOT-AMPHIST-DUP.
+       FIN-1500-ARCHIVA-PARTIDA.
+
+      *....Replica "GRABO-FACPRV": acumula por categoria el neto, el
+      *....descuento y el IVA de la linea en el encabezado del compro-
+      *....bante del proveedor; no contempla percepciones, que siguen
+      *....ingresandose a mano desde "MOV-AMP" cuando corresponda.
+       1600-GRABA-FACPRV.
+           MOVE COD-PROV-IMP       TO COD-PRV-FACPRV.
+           MOVE NRO-COMP-IMP       TO NRO-CPTE-FACPRV.
+           MOVE ZEROES             TO IND-REINTENTO.
+       C-LEE-FACPRV.
+           READ FACPRV01 RECORD
+                INVALID KEY MOVE LOW-VALUES TO DATOS-FACPRV.
+           IF STATUS-FACPRV01 = "99"
+               PERFORM 1210-ESPERA-DESBLOQUEO THRU FIN-1210-ESPERA,
+               GO TO C-LEE-FACPRV.
+           IF FEC-CPTE-FACPRV = ZEROES
+               MOVE FECHA-COMP-IMP  TO FECHA-8,
+               PERFORM 1650-FECHA-8-DIGITOS THRU FIN-1650-FECHA-8,
+               MOVE RFECHA-COMPLETA TO FEC-CPTE-FACPRV.
+           MOVE FEC-CPTE-FACPRV    TO RFECHA-COMPLETA.
+           IF RFECHA-COMPLETA > 20021117 AND RFECHA-COMPLETA < 20030118
+               MOVE 0,19            TO IVA-WK
+           ELSE
+               MOVE 0,21            TO IVA-WK.
+
+           COMPUTE AUXILIAR ROUNDED = CANTIDAD-IMP * COSTO-IMP.
+           COMPUTE INTERMEDIO ROUNDED =
+                   (AUXILIAR * (DESC-PRODUCTO-IMP / 100)).
+           IF DESC-PRODUCTO-IMP = 100
+               MOVE ZEROES          TO AUXILIAR.
+
+           IF MEDICAMENTO-AMP AND IVA-AMP = 0
+                              AND IVA-RECEPCION-IMP = "S"
+               MOVE ZEROES          TO INTERMEDIO2
+           ELSE
+               IF INTERMEDIO = 0
+                   MULTIPLY AUXILIAR BY IVA-WK
+                            GIVING INTERMEDIO2 ROUNDED
+               ELSE
+                   COMPUTE INTERMEDIO2 ROUNDED =
+                           (AUXILIAR - INTERMEDIO) * IVA-WK.
+
+           IF IVA-AMP = 0
+               ADD AUXILIAR         TO EXENTO-FACPRV.
+           IF IVA-AMP = 1
+               ADD AUXILIAR         TO GRAVADO1-FACPRV.
+           IF IVA-AMP = 2
+               ADD AUXILIAR         TO GRAVADO2-FACPRV.
+
+           IF MEDICAMENTO-AMP
+               IF IVA-RECEPCION-IMP = "N" AND IVA-AMP = 0
+                   ADD INTERMEDIO2  TO IVA-EXN-MED-FACPRV,
+                   ADD AUXILIAR     TO TOT-NOM-MED-FACPRV,
+                   ADD INTERMEDIO   TO DESCUEN-MED-FACPRV
+               ELSE IF IVA-RECEPCION-IMP = "N" AND IVA-AMP = 1
+                   ADD INTERMEDIO2  TO IVA-GRV-MED-FACPRV,
+                   ADD AUXILIAR     TO TOT-NOM-MED-FACPRV,
+                   ADD INTERMEDIO   TO DESCUEN-MED-FACPRV
+               ELSE IF IVA-RECEPCION-IMP = "S" AND IVA-AMP = 1
+                   ADD INTERMEDIO2  TO IVA-GRV-MED-FACPRV,
+                   COMPUTE TOT-NOM-MED-FACPRV =
+                           (AUXILIAR - INTERMEDIO2),
+                   ADD INTERMEDIO   TO DESCUEN-MED-FACPRV
+               ELSE IF IVA-RECEPCION-IMP = "S" AND IVA-AMP = 0
+                   ADD AUXILIAR     TO TOT-NOM-MED-FACPRV,
+                   ADD INTERMEDIO2  TO IVA-EXN-MED-FACPRV,
+                   ADD INTERMEDIO   TO DESCUEN-MED-FACPRV.
+
+           IF PERFUMERIA-AMP
+               ADD INTERMEDIO2      TO IVA-GRV-PER-FACPRV,
+               ADD AUXILIAR         TO TOT-NOM-PER-FACPRV,
+               ADD INTERMEDIO       TO DESCUEN-PER-FACPRV
+           ELSE IF ACCESORIO-AMP
+               ADD INTERMEDIO2      TO IVA-GRV-ACC-FACPRV,
+               ADD AUXILIAR         TO TOT-NOM-ACC-FACPRV,
+               ADD INTERMEDIO       TO DESCUEN-ACC-FACPRV.
+
+           REWRITE REG-FACPRV INVALID KEY WRITE REG-FACPRV.
+       FIN-1600-GRABA-FACPRV.
+
+       1650-FECHA-8-DIGITOS.
+           IF FECHA-8 = ZEROES
+               MOVE ZEROES          TO RFECHA-COMPLETA
+           ELSE
+               IF ANO-8 > 50
+                   MOVE 19           TO CENTURIA
+               ELSE
+                   MOVE 20           TO CENTURIA.
+       FIN-1650-FECHA-8.
+
+      *....Misma logica que "GRABA-REG-TRNAMP": graba el movimiento de
+      *....stock y reacomoda el costo ponderado del producto.
+       1700-GRABA-TRNAMP.
+           MOVE LOW-VALUES          TO REG-TRNAMP.
+           MOVE SUCURSAL-IMP        TO SUCURSAL-TRN.
+           IF MEDICAMENTO-AMP MOVE 1 TO CATEGORIA-TRN ELSE
+           IF ACCESORIO-AMP   MOVE 2 TO CATEGORIA-TRN ELSE
+                              MOVE 3 TO CATEGORIA-TRN.
+           MOVE TIPO-COMP-IMP       TO CODIGO-TRN.
+           MOVE NRO-COMP-IMP        TO NUMERO-TRN.
+           MOVE TROQUEL-AMP         TO TROQUEL-TRN.
+           MOVE FECHA-COMP-IMP      TO FECHA-TRN.
+           MOVE DESCRIPCION-AMP     TO DESC-PROD-TRN.
+           MOVE CANTIDAD-IMP        TO CANTIDAD-TRN.
+           MOVE COSTO-IMP           TO COSTO-PRECIO-TRN.
+           MOVE VENCIMIENTO-IMP     TO VENCIMIENTO-TRN.
+           MOVE "IMPORTA"           TO ARTEFACTO-TRN.
+           MOVE "IM"                TO OPERADORA-TRN.
+           MOVE 0000                TO HORA-MINU-TRN.
+           MOVE PARTIDA-AMP(IND-P)  TO IMPUTACION(1).
+       C-GRABA-REG-TRNAMP.
+           ADD  1                   TO CONTADOR-TRN.
+           MOVE CONTADOR-TRN        TO REGISTRO-TRN.
+           WRITE REG-TRNAMP INVALID KEY GO TO C-GRABA-REG-TRNAMP.
+           COMPUTE COSTO-PONDERADO-AMP ROUNDED =
+                   ((EXIST-FACTURA * COSTO-PONDERADO-AMP) +
+                    (CANTIDAD-IMP  * COSTO-IMP))          /
+                    (CANTIDAD-IMP  + EXIST-FACTURA).
+       FIN-1700-GRABA-TRNAMP.
+
+       1750-REGRABA-AMP.
+           MOVE FECHA-HOY-6         TO FECHA-ULT-ACTUALIZ.
+           MOVE ZEROES              TO IND-REINTENTO.
+       C-REGRABA-AMP.
+           REWRITE REG-AMP.
+           IF STATUS-AMP = "99"
+               PERFORM 1210-ESPERA-DESBLOQUEO THRU FIN-1210-ESPERA,
+               GO TO C-REGRABA-AMP.
+       FIN-1750-REGRABA-AMP.
+
+       1800-IMPRIME-DETALLE.
+           MOVE TIPO-COMP-IMP       TO LTIPO-DET.
+           MOVE COD-PROV-IMP        TO LPROV-DET.
+           MOVE NRO-COMP-IMP        TO LCOMP-DET.
+           MOVE TROQUEL-IMP         TO LTROQUEL-DET.
+           MOVE CANTIDAD-IMP        TO LCANT-DET.
+           WRITE REG-132 FROM LIN-DET AFTER ADVANCING 1 LINE.
+       FIN-1800-IMPRIME-DETALLE.
+
+       9000-IMPRIME-RESUMEN.
+           MOVE TOT-LEIDOS          TO LLEIDOS-RES.
+           MOVE TOT-CARGADOS        TO LCARGADOS-RES.
+           MOVE TOT-RECHAZADOS      TO LRECHAZADOS-RES.
+           WRITE REG-132 FROM LIN-RESUMEN AFTER ADVANCING 2 LINES.
+           IF TOT-AMPHIST-DUP NOT = ZEROES
+               MOVE TOT-AMPHIST-DUP TO LAMPHISTDUP-RES,
+               WRITE REG-132 FROM LIN-RESUMEN-2 AFTER ADVANCING 1 LINE.
+           IF TOT-REMITO-ABIERTO NOT = ZEROES
+               MOVE TOT-REMITO-ABIERTO TO LREMABIERTO-RES,
+               WRITE REG-132 FROM LIN-RESUMEN-3 AFTER ADVANCING 1 LINE.
+           IF TOT-SUCURSAL-INVAL NOT = ZEROES
+               MOVE TOT-SUCURSAL-INVAL TO LSUCINVAL-RES,
+               WRITE REG-132 FROM LIN-RESUMEN-4 AFTER ADVANCING 1 LINE.
+       FIN-9000-IMPRIME-RESUMEN.
+
+       END PROGRAM SMOV-IMP.
