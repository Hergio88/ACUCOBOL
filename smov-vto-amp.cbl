@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SMOV-VTO.
+       AUTHOR.        DROGUERIA SUR.
+       INSTALLATION.  VILLARINO 52. BAHIA BLANCA.
+       DATE-WRITTEN.  AGOSTO 2026.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                             *
+      *         ***  OBJETIVOS DEL PROGRAMA "MOV-VTO"  ***          *
+      *              """"""""""""""""""""""""""""""""               *
+      *                                                             *
+      *    LISTADO POR LOTE (BATCH) DE LAS EXISTENCIAS DEL "AMP"    *
+      *    QUE ESTAN PROXIMAS A VENCER, RECORRIENDO LAS 5 PARTIDAS  *
+      *    DE CADA PRODUCTO Y DETALLANDO LA EXISTENCIA POR SUCURSAL *
+      *    (TOTALES-SUCURSAL), PARA USO DE TODAS LAS SUCURSALES.-   *
+      *                                                             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+
+      /    ***  D I V I S I O N   D E   M E D I O S  ***
+      *         """""""""""""""""""""""""""""""""""
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. DOS-UNIX-XENIX.
+       OBJECT-COMPUTER. DOS-UNIX-XENIX.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT AMP ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMP-N-01",
+                  ORGANIZATION IS RELATIVE,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-AMP.
+
+           SELECT LO ASSIGN TO PRINT, FILE-LO,
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-LO.
+
+
+      /    ***  D I V I S I O N   D E   D A T O S  ***
+      *         """""""""""""""""""""""""""""""""
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
+      *         """""""""""""""""""""""""""""
+
+           COPY "AMP.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "LO"  ***
+      *         """"""""""""""""""""""""""""
+
+       FD  LO LABEL RECORD IS OMITTED.
+       01  REG-132             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  LINEA-STATUS.
+           05 FILLER             PIC X(6) VALUE ",AMP:".
+           05 STATUS-AMP         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(4) VALUE ",LO:".
+           05 STATUS-LO          PIC X(2) VALUE SPACES.
+
+       01  OTROS-FILES.
+           05 FILE-LO             PIC X(07)  VALUE "PRINTER".
+
+       77  FIN-AMP                PIC X      VALUE "N".
+           88 NO-HAY-MAS-AMP      VALUE "S".
+
+       77  IND-P                  PIC 9      VALUE ZEROES.
+       77  IND-S                  PIC 99     VALUE ZEROES.
+       77  MESES-LIMITE           PIC 9(4)   VALUE 0012.
+       77  MESES-REST             PIC S9(4).
+       77  AUXANIO                PIC S9(4).
+       77  AUXMES                 PIC S9(4).
+       77  PAGINA                 PIC 9(4)   VALUE ZEROES.
+       77  LINEAS-HOJA            PIC 9(2)   VALUE ZEROES.
+       77  MAX-LINEAS             PIC 9(2)   VALUE 54.
+       77  HUBO-DETALLE           PIC X      VALUE "N".
+           88 NO-HUBO-DETALLE     VALUE "N".
+
+       01  FECHA-HOY-R.
+           05 ANO-HOY             PIC 9(2).
+           05 MES-HOY             PIC 9(2).
+           05 DIA-HOY             PIC 9(2).
+
+       01  VTO-R.
+           05 ANO-VTO             PIC 9(2).
+           05 MES-VTO             PIC 9(2).
+       01  VTO-R-NUM REDEFINES VTO-R
+                                  PIC 9(4).
+
+       01  FECHA-EDIT-HOY.
+           05 DIA-ED-HOY          PIC 9(2).
+           05 MES-ED-HOY          PIC 9(2).
+           05 ANO-ED-HOY          PIC 9(2).
+       01  FECHA-EDIT-HOY-R REDEFINES FECHA-EDIT-HOY
+                                  PIC 9(6).
+
+       01  LIN-TIT-1.
+           05 FILLER              PIC X(30)
+                  VALUE "DROGUERIA SUR - LISTADO DE VEN".
+           05 FILLER              PIC X(25)
+                  VALUE "CIMIENTOS PROXIMOS - AMP".
+           05 FILLER              PIC X(9)  VALUE " Fecha: ".
+           05 LFEC-TIT-1          PIC 99/99/99.
+           05 FILLER              PIC X(8)  VALUE " Hoja: ".
+           05 LPAG-TIT-1          PIC ZZZ9.
+
+       01  LIN-TIT-2.
+           05 FILLER              PIC X(9)  VALUE "Troquel  ".
+           05 FILLER              PIC X(27)
+                  VALUE "Descripcion                ".
+           05 FILLER              PIC X(7)  VALUE "Vto.   ".
+           05 FILLER              PIC X(8)  VALUE "Meses   ".
+           05 FILLER              PIC X(12) VALUE "Situacion   ".
+           05 FILLER              PIC X(9)  VALUE "Existen. ".
+           05 FILLER              PIC X(48)
+              VALUE " Suc1  Suc2  Suc3  Suc4  Suc5  Suc6  Suc7  Suc8 ".
+           05 FILLER              PIC X(12)
+              VALUE " Suc9  Suc10".
+
+       01  LIN-DET.
+           05 LTROQUEL-DET        PIC X(9).
+           05 LDESC-DET           PIC X(27).
+           05 LVTO-DET            PIC 99B99B.
+           05 LMESES-DET          PIC ZZZ9-.
+           05 FILLER              PIC X.
+           05 LSITUAC-DET         PIC X(14).
+           05 LEXIST-DET          PIC ZZZZZ9B.
+           05 LSUC-DET            OCCURS 10 TIMES
+                                  PIC ZZZZ9.
+
+       01  LIN-SIN-DATOS.
+           05 FILLER              PIC X(40)
+                  VALUE "No hay partidas proximas a vencer.".
+
+
+      /    ***  D I V I S I O N   D E   P R O C E D I M I E N T O S  ***
+      *         """""""""""""""""""""""""""""""""""""""""""""""""""
+
+       PROCEDURE DIVISION.
+
+       0-MAINLINE.
+           PERFORM 1-INICIAL       THRU FIN-1-INICIAL.
+           PERFORM 2-PROCESO       THRU FIN-2-PROCESO
+                   UNTIL NO-HAY-MAS-AMP.
+           PERFORM 3-FINAL         THRU FIN-3-FINAL.
+           STOP RUN.
+
+       1-INICIAL.
+           OPEN INPUT AMP.
+           IF STATUS-AMP NOT = "00" AND STATUS-AMP NOT = "05"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO AMP ! STATUS: "
+                      STATUS-AMP,
+              STOP RUN.
+           OPEN OUTPUT LO.
+           ACCEPT FECHA-HOY-R FROM DATE.
+           MOVE ZEROES TO PAGINA.
+           PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           READ AMP NEXT RECORD AT END MOVE "S" TO FIN-AMP.
+       FIN-1-INICIAL.
+
+       2-PROCESO.
+           PERFORM 2100-ANALIZA-PARTIDAS THRU FIN-2100-ANALIZA-PARTIDAS.
+           READ AMP NEXT RECORD AT END MOVE "S" TO FIN-AMP.
+       FIN-2-PROCESO.
+
+       2100-ANALIZA-PARTIDAS.
+           PERFORM 2200-ANALIZA-UNA-PARTIDA
+                   THRU FIN-2200-ANALIZA-UNA-PARTIDA
+                   VARYING IND-P FROM 1 BY 1 UNTIL IND-P > 5.
+       FIN-2100-ANALIZA-PARTIDAS.
+
+       2200-ANALIZA-UNA-PARTIDA.
+           IF EXISTENCIA-PARTIDA(IND-P) = ZEROES
+              GO TO FIN-2200-ANALIZA-UNA-PARTIDA.
+           IF VENCIMIENTO-PARTIDA(IND-P) = ZEROES
+              GO TO FIN-2200-ANALIZA-UNA-PARTIDA.
+           PERFORM CALCULA-MESES-REST THRU FIN-CALCULA-MESES-REST.
+           IF MESES-REST > MESES-LIMITE
+              GO TO FIN-2200-ANALIZA-UNA-PARTIDA.
+           PERFORM ARMA-SITUACION THRU FIN-ARMA-SITUACION.
+           PERFORM IMPRIME-DETALLE THRU FIN-IMPRIME-DETALLE.
+           MOVE "S" TO HUBO-DETALLE.
+       FIN-2200-ANALIZA-UNA-PARTIDA.
+
+       CALCULA-MESES-REST.
+           MOVE VENCIMIENTO-PARTIDA(IND-P) TO VTO-R-NUM.
+           COMPUTE AUXANIO = (ANO-VTO - ANO-HOY).
+           COMPUTE MESES-REST = AUXANIO * 12.
+           COMPUTE AUXMES = (MES-VTO - MES-HOY).
+           IF AUXMES < ZEROES
+              COMPUTE MESES-REST = MESES-REST - 12,
+              COMPUTE MESES-REST = (12 - MES-HOY) + MES-VTO + MESES-REST
+           ELSE
+              COMPUTE MESES-REST = AUXMES + MESES-REST.
+       FIN-CALCULA-MESES-REST.
+
+       ARMA-SITUACION.
+           IF MESES-REST < ZEROES
+              MOVE "VENCIDO"       TO LSITUAC-DET
+           ELSE IF MESES-REST <= 3
+              MOVE "URGENTE <=3M"  TO LSITUAC-DET
+           ELSE IF MESES-REST <= 6
+              MOVE "PROXIMO <=6M"  TO LSITUAC-DET
+           ELSE
+              MOVE "A VIGILAR"     TO LSITUAC-DET.
+       FIN-ARMA-SITUACION.
+
+       IMPRIME-DETALLE.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           MOVE TROQUEL-AMP           TO LTROQUEL-DET.
+           MOVE RDESCRIPCION-AMP      TO LDESC-DET.
+           MOVE VTO-R-NUM             TO LVTO-DET.
+           MOVE MESES-REST            TO LMESES-DET.
+           MOVE EXISTENCIA-PARTIDA(IND-P) TO LEXIST-DET.
+           PERFORM IMPR-SUCURSAL THRU FIN-IMPR-SUCURSAL
+                   VARYING IND-S FROM 1 BY 1 UNTIL IND-S > 10.
+           WRITE REG-132 FROM LIN-DET AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINEAS-HOJA.
+       FIN-IMPRIME-DETALLE.
+
+       IMPR-SUCURSAL.
+           MOVE EXISTENCIA-SUC(IND-S) TO LSUC-DET(IND-S).
+       FIN-IMPR-SUCURSAL.
+
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO PAGINA.
+           MOVE PAGINA             TO LPAG-TIT-1.
+           MOVE DIA-HOY            TO DIA-ED-HOY.
+           MOVE MES-HOY            TO MES-ED-HOY.
+           MOVE ANO-HOY            TO ANO-ED-HOY.
+           MOVE FECHA-EDIT-HOY-R   TO LFEC-TIT-1.
+           IF PAGINA > 1
+              WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING PAGE
+           ELSE
+              WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING 1 LINE.
+           WRITE REG-132 FROM LIN-TIT-2 AFTER ADVANCING 2 LINES.
+           MOVE 4 TO LINEAS-HOJA.
+       FIN-IMPRIME-ENCABEZADO.
+
+       3-FINAL.
+           IF NO-HUBO-DETALLE
+              WRITE REG-132 FROM LIN-SIN-DATOS AFTER ADVANCING 2 LINES.
+           CLOSE AMP, LO.
+       FIN-3-FINAL.
+
+       END PROGRAM SMOV-VTO.
