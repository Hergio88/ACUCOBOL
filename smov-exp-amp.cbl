@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SMOV-EXP.
+       AUTHOR.        DROGUERIA SUR.
+       INSTALLATION.  VILLARINO 52. BAHIA BLANCA.
+       DATE-WRITTEN.  AGOSTO 2026.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                             *
+      *         ***  OBJETIVOS DEL PROGRAMA "MOV-EXP"  ***          *
+      *              """"""""""""""""""""""""""""""""               *
+      *                                                             *
+      *    EXPORTACION MASIVA (BATCH) DE DATOS DE PRODUCTO DESDE EL *
+      *    "AMP" HACIA UN ARCHIVO PLANO ("EXPPRD"), A PARTIR DE UNA *
+      *    LISTA DE TROQUELES RECIBIDA EN "TROQLST", PARA QUE LOS   *
+      *    SISTEMAS DE PUNTO DE VENTA Y DE VENTA POR INTERNET TOMEN *
+      *    PRECIO, EXISTENCIA TOTAL Y VENCIMIENTO MAS PROXIMO SIN   *
+      *    ACCEDER DIRECTAMENTE AL MAESTRO.-                        *
+      *                                                             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+
+      /    ***  D I V I S I O N   D E   M E D I O S  ***
+      *         """""""""""""""""""""""""""""""""""
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. DOS-UNIX-XENIX.
+       OBJECT-COMPUTER. DOS-UNIX-XENIX.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT TROQLST ASSIGN TO DISK, "TROQLST-01",
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-TROQLST.
+
+           SELECT EXPPRD ASSIGN TO DISK, "EXPPRD-01",
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-EXPPRD.
+
+           SELECT AMP ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMP-N-01",
+                  ORGANIZATION IS RELATIVE,
+                  ACCESS MODE  IS RANDOM,
+                  RELATIVE KEY IS CLAVE-AMP,
+                  FILE STATUS  IS STATUS-AMP.
+
+           SELECT AID ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AID-N-01",
+                  ORGANIZATION IS INDEXED,
+                  ACCESS MODE  IS DYNAMIC,
+                  RECORD KEY   IS CLAVE-AID-TROQUEL,
+                  FILE STATUS  IS STATUS-AID.
+
+           SELECT LO ASSIGN TO PRINT, FILE-LO,
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-LO.
+
+
+      /    ***  D I V I S I O N   D E   D A T O S  ***
+      *         """""""""""""""""""""""""""""""""
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "TROQLST"  ***
+      *         """"""""""""""""""""""""""""""""
+
+           COPY "TROQLST.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "EXPPRD"  ***
+      *         """"""""""""""""""""""""""""""""
+
+           COPY "EXPPRD.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
+      *         """""""""""""""""""""""""""""
+
+           COPY "AMP.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AID"  ***
+      *         """""""""""""""""""""""""""""
+
+       FD  AID LABEL RECORD IS STANDARD.
+       01  REG-AID.
+           05 CLAVE-AID-TROQUEL.
+              10 TROQUEL-AID.
+                 15 IM-X3 PIC X OCCURS 8 TIMES.
+           05 CLAVE-AID-LABORATORIO.
+              10 COD-LAB-AID             PIC 9(4) COMP-6.
+              10 LIN-LAB-AID             PIC X(6).
+           05 CLAVE-AID-ALFANUMERICA.
+              10 CLAVE-ALFAN-AID         PIC X(12).
+              10 POS-REL-AID             PIC 9(5) COMP-1.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "LO"  ***
+      *         """"""""""""""""""""""""""""
+
+       FD  LO LABEL RECORD IS OMITTED.
+       01  REG-132             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  LINEA-STATUS.
+           05 FILLER             PIC X(9) VALUE ",TROQLST:".
+           05 STATUS-TROQLST     PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(8) VALUE ",EXPPRD:".
+           05 STATUS-EXPPRD      PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(5) VALUE ",AMP:".
+           05 STATUS-AMP         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(5) VALUE ",AID:".
+           05 STATUS-AID         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(4) VALUE ",LO:".
+           05 STATUS-LO          PIC X(2) VALUE SPACES.
+
+       01  OTROS-FILES.
+           05 FILE-LO             PIC X(07)  VALUE "PRINTER".
+
+       77  FIN-TROQLST            PIC X      VALUE "N".
+           88 NO-HAY-MAS-TROQLST  VALUE "S".
+       77  PRODUCTO-OK            PIC X      VALUE "S".
+           88 HALLADO-PRODUCTO    VALUE "S".
+           88 NO-HALLADO-PRODUCTO VALUE "N".
+
+       77  CLAVE-AMP              PIC 9(6)     VALUE IS 1.
+       77  IND-S                  PIC 9(2)     COMP-1.
+       77  IND-P                  PIC 9(4)     COMP-1.
+       77  IND-REINTENTO          PIC 9(2)     COMP-1  VALUE ZEROES.
+       77  EXISTENCIA-TOTAL       PIC 9(7)     COMP-6  VALUE ZEROES.
+       77  VTO-PROXIMO            PIC 9(4)     COMP-6  VALUE ZEROES.
+       77  HUBO-PARTIDA           PIC X                VALUE "N".
+
+       77  TOT-LEIDOS             PIC 9(6)     VALUE ZEROES.
+       77  TOT-EXPORTADOS         PIC 9(6)     VALUE ZEROES.
+       77  TOT-RECHAZADOS         PIC 9(6)     VALUE ZEROES.
+
+       01  FECHA-HOY-R.
+           05 ANO-HOY             PIC 9(2).
+           05 MES-HOY             PIC 9(2).
+           05 DIA-HOY             PIC 9(2).
+       01  FECHA-HOY-6 REDEFINES FECHA-HOY-R PIC 9(6).
+
+       01  LIN-TIT-1.
+           05 FILLER              PIC X(30)
+                  VALUE "DROGUERIA SUR - EXPORTACION DE".
+           05 FILLER              PIC X(25)
+                  VALUE " DATOS DE PRODUCTO - AMP ".
+           05 FILLER              PIC X(9)  VALUE " Fecha: ".
+           05 LFEC-TIT-1          PIC 99/99/99.
+
+       01  LIN-TIT-2.
+           05 FILLER              PIC X(9)  VALUE "Troquel  ".
+           05 FILLER              PIC X(27)
+                  VALUE "Descripcion                ".
+           05 FILLER              PIC X(30)
+                  VALUE " Observaciones                ".
+
+       01  LIN-DET.
+           05 LTROQUEL-DET        PIC X(9).
+           05 LDESC-DET           PIC X(27).
+           05 LOBSERV-DET         PIC X(30).
+
+       01  LIN-RESUMEN.
+           05 FILLER              PIC X(20) VALUE "Troqueles leidos...".
+           05 LLEIDOS-RES         PIC ZZZZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE "Troqueles export...".
+           05 LEXPORT-RES         PIC ZZZZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE "Troqueles rechaz...".
+           05 LRECHAZ-RES         PIC ZZZZZ9.
+
+
+      /    ***  D I V I S I O N   D E   P R O C E D I M I E N T O S  ***
+      *         """""""""""""""""""""""""""""""""""""""""""""""""""
+
+       PROCEDURE DIVISION.
+
+       0-MAINLINE.
+           PERFORM 1-INICIAL       THRU FIN-1-INICIAL.
+           PERFORM 2-PROCESO       THRU FIN-2-PROCESO
+                   UNTIL NO-HAY-MAS-TROQLST.
+           PERFORM 3-FINAL         THRU FIN-3-FINAL.
+           STOP RUN.
+
+       1-INICIAL.
+           OPEN INPUT  TROQLST, AID, AMP.
+           OPEN OUTPUT EXPPRD, LO.
+           ACCEPT FECHA-HOY-R FROM DATE.
+           MOVE FECHA-HOY-6       TO LFEC-TIT-1.
+           WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING 1 LINE.
+           WRITE REG-132 FROM LIN-TIT-2 AFTER ADVANCING 2 LINES.
+           READ TROQLST AT END MOVE "S" TO FIN-TROQLST.
+       FIN-1-INICIAL.
+
+       2-PROCESO.
+           ADD  1                 TO TOT-LEIDOS.
+           MOVE "S"                TO PRODUCTO-OK.
+           PERFORM 2100-UBICA-PRODUCTO THRU FIN-2100-UBICA-PRODUCTO.
+           IF HALLADO-PRODUCTO
+               PERFORM 2200-ARMA-REGISTRO-EXPORT
+                       THRU FIN-2200-ARMA-REGISTRO-EXPORT,
+               WRITE REG-EXPPRD,
+               ADD  1              TO TOT-EXPORTADOS,
+               MOVE SPACES         TO LOBSERV-DET
+           ELSE
+               ADD  1              TO TOT-RECHAZADOS,
+               MOVE "NO EXISTE EL TROQUEL EN EL MAESTRO (AID/AMP)"
+                                   TO LOBSERV-DET.
+           PERFORM 2900-IMPRIME-DETALLE THRU FIN-2900-IMPRIME-DETALLE.
+           READ TROQLST AT END MOVE "S" TO FIN-TROQLST.
+       FIN-2-PROCESO.
+
+       2100-UBICA-PRODUCTO.
+           MOVE TROQUEL-LST        TO TROQUEL-AID.
+           START AID KEY IS = CLAVE-AID-TROQUEL
+                 INVALID KEY MOVE "N" TO PRODUCTO-OK.
+           IF NO-HALLADO-PRODUCTO  GO TO FIN-2100-UBICA-PRODUCTO.
+           READ AID RECORD
+                INVALID KEY MOVE "N" TO PRODUCTO-OK.
+           IF NO-HALLADO-PRODUCTO  GO TO FIN-2100-UBICA-PRODUCTO.
+           MOVE POS-REL-AID        TO CLAVE-AMP.
+           MOVE ZEROES             TO IND-REINTENTO.
+       C-LEE-AMP.
+           READ AMP RECORD
+                INVALID KEY MOVE "N" TO PRODUCTO-OK.
+           IF STATUS-AMP = "99"
+               PERFORM 2110-ESPERA-DESBLOQUEO THRU FIN-2110-ESPERA,
+               GO TO C-LEE-AMP.
+       FIN-2100-UBICA-PRODUCTO.
+
+      *....El registro de "AMP" esta bloqueado por otro proceso; en vez
+      *....de reintentar sin limite, se espera un instante y se
+      *....reintenta un numero acotado de veces antes de abortar.
+       2110-ESPERA-DESBLOQUEO.
+           ADD  1                  TO IND-REINTENTO.
+           IF IND-REINTENTO > 10
+               DISPLAY "NO SE PUDO LEER EL PRODUCTO " TROQUEL-LST
+                       " (archivo AMP permanece ocupado). ABORTO.",
+               PERFORM 9000-IMPRIME-RESUMEN
+                       THRU FIN-9000-IMPRIME-RESUMEN,
+               CLOSE TROQLST, EXPPRD, AMP, AID, LO,
+               STOP RUN.
+           CALL "C$SLEEP" USING 1.
+       FIN-2110-ESPERA.
+
+       2200-ARMA-REGISTRO-EXPORT.
+           MOVE LOW-VALUES          TO REG-EXPPRD.
+           MOVE TROQUEL-AMP         TO TROQUEL-EXP.
+           MOVE RDESCRIPCION-AMP    TO DESCRIPCION-EXP.
+           MOVE PRECIO-PUBLICO-AMP  TO PRECIO-EXP.
+           MOVE ZEROES              TO EXISTENCIA-TOTAL.
+           PERFORM 2300-SUMA-EXISTENCIA THRU FIN-2300-SUMA-EXISTENCIA
+                   VARYING IND-S FROM 1 BY 1 UNTIL IND-S > 10.
+           MOVE EXISTENCIA-TOTAL    TO EXISTENCIA-EXP.
+           MOVE ZEROES              TO VTO-PROXIMO.
+           MOVE "N"                 TO HUBO-PARTIDA.
+           PERFORM 2400-BUSCA-VTO-PROXIMO
+                   THRU FIN-2400-BUSCA-VTO-PROXIMO
+                   VARYING IND-P FROM 1 BY 1 UNTIL IND-P > 5.
+           MOVE VTO-PROXIMO         TO VENCIMIENTO-EXP.
+           MOVE HUBO-PARTIDA        TO HUBO-PARTIDA-EXP.
+       FIN-2200-ARMA-REGISTRO-EXPORT.
+
+       2300-SUMA-EXISTENCIA.
+           ADD  EXISTENCIA-SUC(IND-S) TO EXISTENCIA-TOTAL.
+       FIN-2300-SUMA-EXISTENCIA.
+
+       2400-BUSCA-VTO-PROXIMO.
+           IF EXISTENCIA-PARTIDA(IND-P) = ZEROES
+              GO TO FIN-2400-BUSCA-VTO-PROXIMO.
+           IF VENCIMIENTO-PARTIDA(IND-P) = ZEROES
+              GO TO FIN-2400-BUSCA-VTO-PROXIMO.
+           IF HUBO-PARTIDA = "N"
+              OR VENCIMIENTO-PARTIDA(IND-P) < VTO-PROXIMO
+                 MOVE VENCIMIENTO-PARTIDA(IND-P) TO VTO-PROXIMO,
+                 MOVE "S"                        TO HUBO-PARTIDA.
+       FIN-2400-BUSCA-VTO-PROXIMO.
+
+       2900-IMPRIME-DETALLE.
+           MOVE TROQUEL-LST         TO LTROQUEL-DET.
+           IF HALLADO-PRODUCTO
+               MOVE RDESCRIPCION-AMP TO LDESC-DET
+           ELSE
+               MOVE SPACES           TO LDESC-DET.
+           WRITE REG-132 FROM LIN-DET AFTER ADVANCING 1 LINE.
+       FIN-2900-IMPRIME-DETALLE.
+
+       3-FINAL.
+           PERFORM 9000-IMPRIME-RESUMEN THRU FIN-9000-IMPRIME-RESUMEN.
+           CLOSE TROQLST, EXPPRD, AMP, AID, LO.
+       FIN-3-FINAL.
+
+       9000-IMPRIME-RESUMEN.
+           MOVE TOT-LEIDOS          TO LLEIDOS-RES.
+           MOVE TOT-EXPORTADOS      TO LEXPORT-RES.
+           MOVE TOT-RECHAZADOS      TO LRECHAZ-RES.
+           WRITE REG-132 FROM LIN-RESUMEN AFTER ADVANCING 2 LINES.
+       FIN-9000-IMPRIME-RESUMEN.
+
+       END PROGRAM SMOV-EXP.
