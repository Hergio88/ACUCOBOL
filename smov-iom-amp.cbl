@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SMOV-IOM.
+       AUTHOR.        DROGUERIA SUR.
+       INSTALLATION.  VILLARINO 52. BAHIA BLANCA.
+       DATE-WRITTEN.  AGOSTO 2026.
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                             *
+      *         ***  OBJETIVOS DEL PROGRAMA "MOV-IOM"  ***          *
+      *              """"""""""""""""""""""""""""""""               *
+      *                                                             *
+      *    LISTADO POR LOTE (BATCH) DE RENDICION DE LA MERCADERIA   *
+      *    EN CONSIGNACION DE IOMA (SUCURSAL 04), RECORRIENDO LAS   *
+      *    5 PARTIDAS DE "AMPIO" EN PARALELO CON LAS DE "AMP" (MIS- *
+      *    MA POSICION RELATIVA, CLAVE-AMP) PARA NETEAR, POR PRO-   *
+      *    DUCTO Y PROVEEDOR, LO RECIBIDO EN CONSIGNACION CONTRA LO *
+      *    QUE TODAVIA ESTA SIN VENDER (EXISTENCIA-PARTIDAIO), DE   *
+      *    MODO QUE LA DIFERENCIA ES LO QUE HAY QUE RENDIR/PAGAR AL *
+      *    PROVEEDOR CONSIGNATARIO.-                                 *
+      *                                                             *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+
+
+      /    ***  D I V I S I O N   D E   M E D I O S  ***
+      *         """""""""""""""""""""""""""""""""""
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. DOS-UNIX-XENIX.
+       OBJECT-COMPUTER. DOS-UNIX-XENIX.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT AMP ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMP-N-01",
+                  ORGANIZATION IS RELATIVE,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  RELATIVE KEY IS CLAVE-AMP,
+                  FILE STATUS  IS STATUS-AMP.
+
+           SELECT AMPIO ASSIGN TO RANDOM,
+                  "/USER/MAESTROS/STCK/AMP-IO-01",
+                  ORGANIZATION IS RELATIVE,
+                  ACCESS MODE  IS RANDOM,
+                  RELATIVE KEY IS CLAVE-AMP,
+                  FILE STATUS  IS STATUS-AMPIO.
+
+           SELECT WORK-IOM ASSIGN TO DISK, "SORTWK-IOM".
+
+           SELECT LO ASSIGN TO PRINT, FILE-LO,
+                  ORGANIZATION IS SEQUENTIAL,
+                  ACCESS MODE  IS SEQUENTIAL,
+                  FILE STATUS  IS STATUS-LO.
+
+
+      /    ***  D I V I S I O N   D E   D A T O S  ***
+      *         """""""""""""""""""""""""""""""""
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMP"  ***
+      *         """""""""""""""""""""""""""""
+
+           COPY "AMP.FD".
+
+      *    ***  DESCRIPCION DEL ARCHIVO "AMPIO"  ***
+      *         """""""""""""""""""""""""""""""""
+
+           COPY "AMPIO.FD".
+
+       SD  WORK-IOM.
+       01  REG-WORK-IOM.
+           05 WPROV-IOM             PIC 9(4)     COMP-6.
+           05 WTROQUEL-IOM          PIC X(8).
+           05 WDESC-IOM             PIC X(23).
+           05 WCONSIG-IOM           PIC 9(6)     COMP-6.
+           05 WEXISTE-IOM           PIC 9(6)     COMP-6.
+           05 WRENDIR-IOM           PIC S9(6)    COMP-3.
+
+      *    ***  DESCRIPCION DEL ARCHIVO "LO"  ***
+      *         """"""""""""""""""""""""""""
+
+       FD  LO LABEL RECORD IS OMITTED.
+       01  REG-132             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  LINEA-STATUS.
+           05 FILLER             PIC X(6) VALUE ",AMP:".
+           05 STATUS-AMP         PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(8) VALUE ",AMPIO:".
+           05 STATUS-AMPIO       PIC X(2) VALUE SPACES.
+           05 FILLER             PIC X(4) VALUE ",LO:".
+           05 STATUS-LO          PIC X(2) VALUE SPACES.
+
+       01  OTROS-FILES.
+           05 FILE-LO             PIC X(07)  VALUE "PRINTER".
+
+       77  FIN-AMP                PIC X      VALUE "N".
+           88 NO-HAY-MAS-AMP      VALUE "S".
+       77  FIN-SORT-IOM            PIC X      VALUE "N".
+           88 NO-HAY-MAS-SORT-IOM VALUE "S".
+
+       77  CLAVE-AMP              PIC 9(6)   VALUE IS 1.
+       77  IND-P                  PIC 9      VALUE ZEROES.
+       77  TOT-CONSIG-PROD        PIC 9(6)   COMP-6.
+       77  TOT-EXISTE-PROD        PIC 9(6)   COMP-6.
+       77  PROV-ANTERIOR          PIC 9(4)   COMP-6  VALUE ZEROES.
+       77  TOT-CONSIG-PROV        PIC 9(8)   COMP-6.
+       77  TOT-EXISTE-PROV        PIC 9(8)   COMP-6.
+       77  TOT-RENDIR-PROV        PIC S9(8)  COMP-3.
+       77  TOT-CONSIG-GRAL        PIC 9(8)   COMP-6.
+       77  TOT-EXISTE-GRAL        PIC 9(8)   COMP-6.
+       77  TOT-RENDIR-GRAL        PIC S9(8)  COMP-3.
+       77  PAGINA                 PIC 9(4)   VALUE ZEROES.
+       77  LINEAS-HOJA            PIC 9(2)   VALUE ZEROES.
+       77  MAX-LINEAS             PIC 9(2)   VALUE 54.
+       77  HUBO-DETALLE           PIC X      VALUE "N".
+           88 NO-HUBO-DETALLE     VALUE "N".
+
+       01  FECHA-HOY-R.
+           05 ANO-HOY             PIC 9(2).
+           05 MES-HOY             PIC 9(2).
+           05 DIA-HOY             PIC 9(2).
+
+       01  FECHA-EDIT-HOY.
+           05 DIA-ED-HOY          PIC 9(2).
+           05 MES-ED-HOY          PIC 9(2).
+           05 ANO-ED-HOY          PIC 9(2).
+       01  FECHA-EDIT-HOY-R REDEFINES FECHA-EDIT-HOY
+                                  PIC 9(6).
+
+       01  LIN-TIT-1.
+           05 FILLER              PIC X(30)
+                  VALUE "DROGUERIA SUR - RENDICION CON-".
+           05 FILLER              PIC X(25)
+                  VALUE "SIGNACION IOMA (SUC. 04)".
+           05 FILLER              PIC X(9)  VALUE " Fecha: ".
+           05 LFEC-TIT-1          PIC 99/99/99.
+           05 FILLER              PIC X(8)  VALUE " Hoja: ".
+           05 LPAG-TIT-1          PIC ZZZ9.
+
+       01  LIN-TIT-PROV.
+           05 FILLER              PIC X(14) VALUE "Proveedor Cod.".
+           05 LPROV-TIT           PIC ZZZ9.
+
+       01  LIN-TIT-2.
+           05 FILLER              PIC X(9)  VALUE "Troquel  ".
+           05 FILLER              PIC X(27)
+                  VALUE "Descripcion                ".
+           05 FILLER              PIC X(12) VALUE "Consignado  ".
+           05 FILLER              PIC X(12) VALUE "Sin Vender  ".
+           05 FILLER              PIC X(14) VALUE "A Rendir      ".
+
+       01  LIN-DET.
+           05 LTROQUEL-DET        PIC X(9).
+           05 LDESC-DET           PIC X(27).
+           05 LCONSIG-DET         PIC ZZZZZ9B.
+           05 FILLER              PIC X(5).
+           05 LEXISTE-DET         PIC ZZZZZ9B.
+           05 FILLER              PIC X(7).
+           05 LRENDIR-DET         PIC ZZZZZ9-.
+
+       01  LIN-SUBTOT-PROV.
+           05 FILLER              PIC X(36)
+                  VALUE "   Subtotal Proveedor ............ ".
+           05 LSCONSIG-SUBT       PIC ZZZZZZ9B.
+           05 FILLER              PIC X(2).
+           05 LSEXISTE-SUBT       PIC ZZZZZZ9B.
+           05 FILLER              PIC X(2).
+           05 LSRENDIR-SUBT       PIC ZZZZZZ9-.
+
+       01  LIN-TOT-GRAL.
+           05 FILLER              PIC X(36)
+                  VALUE "TOTAL GENERAL A RENDIR ........... ".
+           05 LGCONSIG-TOT        PIC ZZZZZZ9B.
+           05 FILLER              PIC X(2).
+           05 LGEXISTE-TOT        PIC ZZZZZZ9B.
+           05 FILLER              PIC X(2).
+           05 LGRENDIR-TOT        PIC ZZZZZZ9-.
+
+       01  LIN-SIN-DATOS.
+           05 FILLER              PIC X(45)
+                  VALUE "No hay mercaderia en consignacion IOMA regis".
+           05 FILLER              PIC X(6)  VALUE "trada.".
+
+
+      /    ***  D I V I S I O N   D E   P R O C E D I M I E N T O S  ***
+      *         """""""""""""""""""""""""""""""""""""""""""""""""""
+
+       PROCEDURE DIVISION.
+
+       0-MAINLINE.
+           OPEN OUTPUT LO.
+           ACCEPT FECHA-HOY-R FROM DATE.
+           MOVE ZEROES TO PAGINA, TOT-CONSIG-GRAL, TOT-EXISTE-GRAL,
+                           TOT-RENDIR-GRAL.
+           SORT WORK-IOM
+                ASCENDING KEY WPROV-IOM
+                ASCENDING KEY WTROQUEL-IOM
+                INPUT PROCEDURE  IS 1000-CARGA-SORT
+                OUTPUT PROCEDURE IS 2000-IMPRIME-SORT.
+           IF NO-HUBO-DETALLE
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO,
+              WRITE REG-132 FROM LIN-SIN-DATOS AFTER ADVANCING 2 LINES
+           ELSE
+              PERFORM IMPRIME-TOTAL-GENERAL
+                      THRU FIN-IMPRIME-TOTAL-GENERAL.
+           CLOSE LO.
+           STOP RUN.
+
+       1000-CARGA-SORT.
+           OPEN INPUT AMP.
+           IF STATUS-AMP NOT = "00" AND STATUS-AMP NOT = "05"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO AMP ! STATUS: "
+                      STATUS-AMP,
+              STOP RUN.
+           OPEN INPUT AMPIO.
+           IF STATUS-AMPIO NOT = "00" AND STATUS-AMPIO NOT = "05"
+              DISPLAY "NO SE PUDO ABRIR EL ARCHIVO AMPIO ! STATUS: "
+                      STATUS-AMPIO,
+              STOP RUN.
+           READ AMP NEXT RECORD AT END MOVE "S" TO FIN-AMP.
+           PERFORM 1100-CARGA-UN-PRODUCTO
+                   THRU FIN-1100-CARGA-UN-PRODUCTO
+                   UNTIL NO-HAY-MAS-AMP.
+           CLOSE AMP, AMPIO.
+       FIN-1000-CARGA-SORT.
+
+       1100-CARGA-UN-PRODUCTO.
+           READ AMPIO RECORD
+                INVALID KEY MOVE LOW-VALUES TO REG-AMPIO.
+           MOVE ZEROES TO TOT-CONSIG-PROD, TOT-EXISTE-PROD.
+           PERFORM 1200-SUMA-UNA-PARTIDA
+                   THRU FIN-1200-SUMA-UNA-PARTIDA
+                   VARYING IND-P FROM 1 BY 1 UNTIL IND-P > 5.
+           IF TOT-CONSIG-PROD > ZEROES
+              MOVE COD-PROV-PARTIDAIO(1) TO WPROV-IOM,
+              MOVE TROQUEL-AMP           TO WTROQUEL-IOM,
+              MOVE RDESCRIPCION-AMP      TO WDESC-IOM,
+              MOVE TOT-CONSIG-PROD       TO WCONSIG-IOM,
+              MOVE TOT-EXISTE-PROD       TO WEXISTE-IOM,
+              COMPUTE WRENDIR-IOM = TOT-CONSIG-PROD - TOT-EXISTE-PROD,
+              RELEASE REG-WORK-IOM.
+           READ AMP NEXT RECORD AT END MOVE "S" TO FIN-AMP.
+       FIN-1100-CARGA-UN-PRODUCTO.
+
+       1200-SUMA-UNA-PARTIDA.
+           IF COMPRA-PARTIDAIO(IND-P) = ZEROES
+              GO TO FIN-1200-SUMA-UNA-PARTIDA.
+           ADD COMPRA-PARTIDAIO    (IND-P) TO TOT-CONSIG-PROD.
+           ADD EXISTENCIA-PARTIDAIO(IND-P) TO TOT-EXISTE-PROD.
+       FIN-1200-SUMA-UNA-PARTIDA.
+
+       2000-IMPRIME-SORT.
+           RETURN WORK-IOM AT END MOVE "S" TO FIN-SORT-IOM.
+           PERFORM 2100-IMPRIME-UNO THRU FIN-2100-IMPRIME-UNO
+                   UNTIL NO-HAY-MAS-SORT-IOM.
+           IF HUBO-DETALLE = "S"
+              PERFORM IMPRIME-SUBTOTAL-PROV
+                      THRU FIN-IMPRIME-SUBTOTAL-PROV.
+       FIN-2000-IMPRIME-SORT.
+
+       2100-IMPRIME-UNO.
+           IF PAGINA = ZEROES
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           IF WPROV-IOM NOT = PROV-ANTERIOR
+              IF PROV-ANTERIOR NOT = ZEROES
+                 PERFORM IMPRIME-SUBTOTAL-PROV
+                         THRU FIN-IMPRIME-SUBTOTAL-PROV,
+              PERFORM IMPRIME-PROVEEDOR THRU FIN-IMPRIME-PROVEEDOR.
+           PERFORM IMPRIME-DETALLE THRU FIN-IMPRIME-DETALLE.
+           MOVE "S" TO HUBO-DETALLE.
+           RETURN WORK-IOM AT END MOVE "S" TO FIN-SORT-IOM.
+       FIN-2100-IMPRIME-UNO.
+
+       IMPRIME-PROVEEDOR.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           MOVE WPROV-IOM          TO PROV-ANTERIOR.
+           MOVE WPROV-IOM          TO LPROV-TIT.
+           MOVE ZEROES             TO TOT-CONSIG-PROV, TOT-EXISTE-PROV,
+                                       TOT-RENDIR-PROV.
+           WRITE REG-132 FROM LIN-TIT-PROV AFTER ADVANCING 2 LINES.
+           WRITE REG-132 FROM LIN-TIT-2    AFTER ADVANCING 1 LINE.
+           ADD 3 TO LINEAS-HOJA.
+       FIN-IMPRIME-PROVEEDOR.
+
+       IMPRIME-DETALLE.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO,
+              PERFORM IMPRIME-PROVEEDOR  THRU FIN-IMPRIME-PROVEEDOR.
+           MOVE WTROQUEL-IOM       TO LTROQUEL-DET.
+           MOVE WDESC-IOM          TO LDESC-DET.
+           MOVE WCONSIG-IOM        TO LCONSIG-DET.
+           MOVE WEXISTE-IOM        TO LEXISTE-DET.
+           MOVE WRENDIR-IOM        TO LRENDIR-DET.
+           WRITE REG-132 FROM LIN-DET AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINEAS-HOJA.
+           ADD WCONSIG-IOM TO TOT-CONSIG-PROV, TOT-CONSIG-GRAL.
+           ADD WEXISTE-IOM TO TOT-EXISTE-PROV, TOT-EXISTE-GRAL.
+           ADD WRENDIR-IOM TO TOT-RENDIR-PROV, TOT-RENDIR-GRAL.
+       FIN-IMPRIME-DETALLE.
+
+       IMPRIME-SUBTOTAL-PROV.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           MOVE TOT-CONSIG-PROV    TO LSCONSIG-SUBT.
+           MOVE TOT-EXISTE-PROV    TO LSEXISTE-SUBT.
+           MOVE TOT-RENDIR-PROV    TO LSRENDIR-SUBT.
+           WRITE REG-132 FROM LIN-SUBTOT-PROV AFTER ADVANCING 2 LINES.
+           ADD 2 TO LINEAS-HOJA.
+       FIN-IMPRIME-SUBTOTAL-PROV.
+
+       IMPRIME-TOTAL-GENERAL.
+           IF LINEAS-HOJA > MAX-LINEAS
+              PERFORM IMPRIME-ENCABEZADO THRU FIN-IMPRIME-ENCABEZADO.
+           MOVE TOT-CONSIG-GRAL    TO LGCONSIG-TOT.
+           MOVE TOT-EXISTE-GRAL    TO LGEXISTE-TOT.
+           MOVE TOT-RENDIR-GRAL    TO LGRENDIR-TOT.
+           WRITE REG-132 FROM LIN-TOT-GRAL AFTER ADVANCING 3 LINES.
+       FIN-IMPRIME-TOTAL-GENERAL.
+
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO PAGINA.
+           MOVE PAGINA             TO LPAG-TIT-1.
+           MOVE DIA-HOY            TO DIA-ED-HOY.
+           MOVE MES-HOY            TO MES-ED-HOY.
+           MOVE ANO-HOY            TO ANO-ED-HOY.
+           MOVE FECHA-EDIT-HOY-R   TO LFEC-TIT-1.
+           IF PAGINA > 1
+              WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING PAGE
+           ELSE
+              WRITE REG-132 FROM LIN-TIT-1 AFTER ADVANCING 1 LINE.
+           MOVE 1 TO LINEAS-HOJA.
+       FIN-IMPRIME-ENCABEZADO.
+
+       END PROGRAM SMOV-IOM.
